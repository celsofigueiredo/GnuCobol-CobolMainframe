@@ -74,14 +74,7 @@
 
        110-inic-data-hora.
       *>
-           MOVE function current-date TO WS-DATA.
-
-           MOVE WS-DATA(07:2)  TO WS-DIA
-           MOVE WS-DATA(05:2)  TO WS-MES
-           MOVE WS-DATA(01:4)  TO WS-ANO
-           MOVE WS-DATA(09:2)  TO WS-HORA
-           MOVE WS-DATA(11:2)  TO WS-MIN
-           MOVE WS-DATA(13:2)  TO WS-SEG.
+           COPY "DATAHORA.cpy".
 
            DISPLAY 'DATA DO PROCESSAMENTO : ' AT 0617.
            DISPLAY WS-DATA-R AT 0641.
