@@ -0,0 +1,30 @@
+      *>************************************************************************
+      *> Copybook:    DATAHORA.cpy
+      *>
+      *> Purpose:     Common date/time-stamp logic, shared by the hello0x
+      *>              exercise programs. Loads the current date and time
+      *>              into WS-DIA/WS-MES/WS-ANO/WS-HORA/WS-MIN/WS-SEG.
+      *>
+      *>              Expects the including program's WORKING-STORAGE to
+      *>              already define WS-DATA PIC X(50) and WS-DATA-R with
+      *>              WS-DIA/WS-MES/WS-ANO/WS-HORA/WS-MIN/WS-SEG, the way
+      *>              hello02.cbl does.
+      *>
+      *> Author:      Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version, factored out of hello02.cbl.
+      *>************************************************************************
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA
+
+           MOVE WS-DATA(07:2)  TO WS-DIA
+           MOVE WS-DATA(05:2)  TO WS-MES
+           MOVE WS-DATA(01:4)  TO WS-ANO
+           MOVE WS-DATA(09:2)  TO WS-HORA
+           MOVE WS-DATA(11:2)  TO WS-MIN
+           MOVE WS-DATA(13:2)  TO WS-SEG.
