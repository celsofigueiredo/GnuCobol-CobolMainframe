@@ -39,10 +39,40 @@
       *>               - list   (select first, next, previous, last)
       *>
       *>************************************************************************
-      *> Date       Name / Change description 
+      *> Date       Name / Change description
       *> ========== ============================================================
-      *> 2018.07.13 Laszlo Erdos: 
-      *>            - first version. 
+      *> 2018.07.13 Laszlo Erdos:
+      *>            - first version.
+      *> 2026.08.09 Celso:
+      *>            - added VALIDATE-ISBN, checked from INSERT-BOOK and
+      *>              UPDATE-BOOK, to reject a bad ISBN-13 check digit.
+      *>            - added SEARCH-BOOK, a partial AUTHORS/TITLE match.
+      *>            - LIST-* now return a total row count and a
+      *>              has-more flag alongside the page of rows.
+      *>            - the LIST-*/SEARCH-BOOK page size is now driven by
+      *>              LN-INP-MAX-LINE-NR instead of being fixed at 10.
+      *>            - DELETE-BOOK now soft-deletes (DELETE_FLAG/_USER/
+      *>              _TIMESTAMP) instead of removing the row; every
+      *>              SELECT/cursor now excludes soft-deleted rows.
+      *>            - UPDATE-BOOK and DELETE-BOOK now snapshot the row
+      *>              into BOOK_HIST (SNAPSHOT-BOOK-HIST,
+      *>              SQL-INSERT-BOOK-HIST) once the change itself
+      *>              has gone through, as an audit trail.
+      *>            - optimistic-lock conflicts now say who last
+      *>              changed (or deleted) the row, via BUILD-CONFLICT-
+      *>              MSG / SQL-SELECT-BOOK-ANY.
+      *>            - CONNECT now falls back to the PGDATABASE/PGUSER/
+      *>              PGPASSWORD environment variables (SET-CONNECT-
+      *>              PARMS-FROM-ENV) when the caller leaves LN-DBNAME
+      *>              blank, for batch jobs with no screen to prompt.
+      *>            - INSERT-BOOK and UPDATE-BOOK now warn (LN-WARN-1/2,
+      *>              non-blocking) when the same AUTHORS/TITLE already
+      *>              exists under a different ISBN
+      *>              (CHECK-DUPLICATE-TITLE).
+      *>            - UPDATE-BOOK now warns (LN-WARN-1/2, non-blocking)
+      *>              once a book's LUPD_COUNTER gets within range of
+      *>              its rollover, and also when the counter actually
+      *>              wraps back to zero (CHECK-LUPD-COUNTER-WRAP).
       *>************************************************************************
       
        IDENTIFICATION DIVISION.
@@ -52,12 +82,33 @@
       
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *> max number of lines for the list screen   
-       78 C-MAX-LINE-NR                VALUE 10.  
+      *> default number of lines for the list screen
+       78 C-MAX-LINE-NR                VALUE 10.
+      *> size of the LN-OUT-BOOK-TAB-LINE table in LNMOD7.cpy
+       78 C-MAX-LINE-TAB-SIZE          VALUE 500.
+      *> LUPD_COUNTER rolls over at 999999 - start warning this far
+      *> ahead of the rollover so it gets noticed before it happens
+       78 C-LUPD-COUNTER-WARN-AT       VALUE 990000.
       *> indices for cycles
        01 WS-IND-1                     PIC S9(4) COMP.
-       
-      *> linkage for PGSQLMSG.cob   
+
+      *> page size actually used by a LIST-*/search call, defaulted
+      *> from C-MAX-LINE-NR when the caller leaves LN-INP-MAX-LINE-NR
+      *> zero, and capped to the LN-OUT-BOOK-TAB-LINE table size
+       01 WS-MAX-LINE-NR               PIC S9(4) COMP.
+
+      *> ISBN-13 check digit validation
+       01 WS-ISBN-WORK                 PIC 9(13).
+       01 WS-ISBN-DIGITS REDEFINES WS-ISBN-WORK.
+          05 WS-ISBN-DIGIT             PIC 9(1) OCCURS 13 TIMES.
+       01 WS-ISBN-SUM                  PIC S9(4) COMP.
+       01 WS-ISBN-DIV                  PIC S9(4) COMP.
+       01 WS-ISBN-REM                  PIC S9(4) COMP.
+       01 WS-ISBN-CHECK-DIGIT          PIC 9(1).
+       01 WS-ISBN-VALID-SW             PIC X(01).
+          88 WS-ISBN-VALID                 VALUE "Y".
+
+      *> linkage for PGSQLMSG.cob
        COPY "LNSQLMSG.cpy".
 
       *> SQL communication area
@@ -68,7 +119,12 @@
           88 SQL-STATUS-OK             VALUE    0.
           88 SQL-STATUS-NOT-FOUND      VALUE  100.
           88 SQL-STATUS-DUP            VALUE -239, -403.
-       
+
+      *> whether a LIST-* page filled up and a further page may exist
+       01 WS-LIST-MORE-SW              PIC X(01).
+          88 WS-LIST-MORE              VALUE "Y".
+          88 WS-LIST-NO-MORE           VALUE "N".
+
       *> SQL declare variables 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
       *> host variables for the table BOOK
@@ -83,15 +139,46 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
          05 HV-LUPD-USER               PIC X(20).
          05 HV-LUPD-TIMESTAMP          PIC X(26).
          05 HV-LUPD-COUNTER            PIC 9(6).
-
-      *> to save last update values     
+         05 HV-DELETE-FLAG             PIC X(01).
+         05 HV-DELETE-USER             PIC X(20).
+         05 HV-DELETE-TIMESTAMP        PIC X(26).
+
+      *> snapshot of a BOOK row taken right before UPDATE-BOOK or
+      *> DELETE-BOOK changes it, inserted into BOOK_HIST once the
+      *> change itself has gone through
+       01 HV-BOOK-HIST.
+         05 HV-HIST-ISBN               PIC 9(13).
+         05 HV-HIST-AUTHORS            PIC X(40).
+         05 HV-HIST-TITLE              PIC X(60).
+         05 HV-HIST-PUB-DATE           PIC X(10).
+         05 HV-HIST-PAGE-NR            PIC 9(4).
+         05 HV-HIST-LUPD-USER          PIC X(20).
+         05 HV-HIST-LUPD-TIMESTAMP     PIC X(26).
+         05 HV-HIST-LUPD-COUNTER       PIC 9(6).
+         05 HV-HIST-DELETE-FLAG        PIC X(01).
+         05 HV-HIST-DELETE-USER        PIC X(20).
+         05 HV-HIST-DELETE-TIMESTAMP   PIC X(26).
+         05 HV-HIST-ACTION             PIC X(01).
+         05 HV-HIST-USER               PIC X(20).
+
+      *> to save last update values
        01 HV-LUPD-TIMESTAMP-SAVE       PIC X(26).
        01 HV-LUPD-COUNTER-SAVE         PIC 9(6).
          
-      *> connect fields 
+      *> connect fields
        01 HV-DBNAME                    PIC X(20) VALUE SPACE.
        01 HV-USERID                    PIC X(20) VALUE SPACE.
        01 HV-PSWD                      PIC X(20) VALUE SPACE.
+
+      *> AUTHORS/TITLE search pattern ( %text% )
+       01 HV-SEARCH-TEXT               PIC X(62).
+
+      *> total row count for the LIST-* functions
+       01 HV-TOTAL-NR                  PIC 9(9).
+
+      *> ISBN of another book found with the same AUTHORS/TITLE
+       01 HV-DUP-ISBN                  PIC 9(13).
+
 OCESQL*EXEC SQL END   DECLARE SECTION END-EXEC.
        
 OCESQL*
@@ -100,9 +187,10 @@ OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(144) VALUE "SELECT ISBN, AUTHORS, TITLE, P"
-OCESQL  &  "UB_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER"
-OCESQL  &  ", LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ISBN = $1".
+OCESQL     02  FILLER PIC X(192) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ISBN = $1 AND "
+OCESQL  &  "(DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
@@ -114,64 +202,108 @@ OCESQL  &  "MP, $8 )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
-OCESQL     02  FILLER PIC X(202) VALUE "UPDATE BOOK SET AUTHORS = $1, "
+OCESQL     02  FILLER PIC X(250) VALUE "UPDATE BOOK SET AUTHORS = $1, "
 OCESQL  &  "TITLE = $2, PUB_DATE = $3, PAGE_NR = $4, LUPD_USER = $5, L"
 OCESQL  &  "UPD_TIMESTAMP = CURRENT_TIMESTAMP, LUPD_COUNTER = $6 WHERE"
-OCESQL  &  " ISBN = $7 AND LUPD_TIMESTAMP = $8 AND LUPD_COUNTER = $9".
+OCESQL  &  " ISBN = $7 AND LUPD_TIMESTAMP = $8 AND LUPD_COUNTER = $9 A"
+OCESQL  &  "ND (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(078) VALUE "DELETE FROM BOOK WHERE ISBN = "
-OCESQL  &  "$1 AND LUPD_TIMESTAMP = $2 AND LUPD_COUNTER = $3".
+OCESQL     02  FILLER PIC X(199) VALUE "UPDATE BOOK SET DELETE_FLAG = '"
+OCESQL  &  "Y', DELETE_USER = $1, DELETE_TIMESTAMP = CURRENT_TIMESTAMP "
+OCESQL  &  "WHERE ISBN = $2 AND LUPD_TIMESTAMP = $3 AND LUPD_COUNTER = "
+OCESQL  &  "$4 AND (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0006.
-OCESQL     02  FILLER PIC X(146) VALUE "SELECT ISBN, AUTHORS, TITLE, P"
-OCESQL  &  "UB_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER"
-OCESQL  &  ", LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK ORDER BY ISBN ASC".
+OCESQL     02  FILLER PIC X(196) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE (DELETE_FLAG I"
+OCESQL  &  "S NULL OR DELETE_FLAG <> 'Y') ORDER BY ISBN ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0007.
-OCESQL     02  FILLER PIC X(170) VALUE "SELECT ISBN, AUTHORS, TITLE, P"
-OCESQL  &  "UB_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER"
-OCESQL  &  ", LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ( ISBN ) > "
-OCESQL  &  "( $1 ) ORDER BY ISBN ASC".
+OCESQL     02  FILLER PIC X(218) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ( ISBN ) > ( $"
+OCESQL  &  "1 ) AND (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') ORDER B"
+OCESQL  &  "Y ISBN ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0008.
-OCESQL     02  FILLER PIC X(171) VALUE "SELECT ISBN, AUTHORS, TITLE, P"
-OCESQL  &  "UB_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER"
-OCESQL  &  ", LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ( ISBN ) < "
-OCESQL  &  "( $1 ) ORDER BY ISBN DESC".
+OCESQL     02  FILLER PIC X(219) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE ( ISBN ) < ( $"
+OCESQL  &  "1 ) AND (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') ORDER B"
+OCESQL  &  "Y ISBN DESC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0009.
-OCESQL     02  FILLER PIC X(147) VALUE "SELECT ISBN, AUTHORS, TITLE, P"
-OCESQL  &  "UB_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER"
-OCESQL  &  ", LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK ORDER BY ISBN DES"
-OCESQL  &  "C".
+OCESQL     02  FILLER PIC X(197) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER FROM BOOK WHERE (DELETE_FLAG I"
+OCESQL  &  "S NULL OR DELETE_FLAG <> 'Y') ORDER BY ISBN DESC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0010.
-OCESQL     02  FILLER PIC X(079) VALUE "SELECT AUTHORS, TITLE, ISBN FR"
-OCESQL  &  "OM BOOK ORDER BY AUTHORS ASC, TITLE ASC, ISBN ASC".
+OCESQL     02  FILLER PIC X(129) VALUE "SELECT AUTHORS, TITLE, ISBN FRO"
+OCESQL  &  "M BOOK WHERE (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') OR"
+OCESQL  &  "DER BY AUTHORS ASC, TITLE ASC, ISBN ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0011.
-OCESQL     02  FILLER PIC X(127) VALUE "SELECT AUTHORS, TITLE, ISBN FR"
-OCESQL  &  "OM BOOK WHERE ( AUTHORS, TITLE, ISBN ) > ( $1, $2, $3 ) OR"
-OCESQL  &  "DER BY AUTHORS ASC, TITLE ASC, ISBN ASC".
+OCESQL     02  FILLER PIC X(175) VALUE "SELECT AUTHORS, TITLE, ISBN FRO"
+OCESQL  &  "M BOOK WHERE ( AUTHORS, TITLE, ISBN ) > ( $1, $2, $3 ) AND "
+OCESQL  &  "(DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') ORDER BY AUTHOR"
+OCESQL  &  "S ASC, TITLE ASC, ISBN ASC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0012.
-OCESQL     02  FILLER PIC X(130) VALUE "SELECT AUTHORS, TITLE, ISBN FR"
-OCESQL  &  "OM BOOK WHERE ( AUTHORS, TITLE, ISBN ) < ( $1, $2, $3 ) OR"
-OCESQL  &  "DER BY AUTHORS DESC, TITLE DESC, ISBN DESC".
+OCESQL     02  FILLER PIC X(178) VALUE "SELECT AUTHORS, TITLE, ISBN FRO"
+OCESQL  &  "M BOOK WHERE ( AUTHORS, TITLE, ISBN ) < ( $1, $2, $3 ) AND "
+OCESQL  &  "(DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') ORDER BY AUTHOR"
+OCESQL  &  "S DESC, TITLE DESC, ISBN DESC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0013.
-OCESQL     02  FILLER PIC X(082) VALUE "SELECT AUTHORS, TITLE, ISBN FR"
-OCESQL  &  "OM BOOK ORDER BY AUTHORS DESC, TITLE DESC, ISBN DESC".
+OCESQL     02  FILLER PIC X(132) VALUE "SELECT AUTHORS, TITLE, ISBN FRO"
+OCESQL  &  "M BOOK WHERE (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y') OR"
+OCESQL  &  "DER BY AUTHORS DESC, TITLE DESC, ISBN DESC".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0014.
+OCESQL     02  FILLER PIC X(168) VALUE "SELECT AUTHORS, TITLE, ISBN FRO"
+OCESQL  &  "M BOOK WHERE (AUTHORS LIKE $1 OR TITLE LIKE $1) AND (DELETE"
+OCESQL  &  "_FLAG IS NULL OR DELETE_FLAG <> 'Y') ORDER BY AUTHORS ASC, "
+OCESQL  &  "TITLE ASC, ISBN ASC".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0015.
+OCESQL     02  FILLER PIC X(075) VALUE "SELECT COUNT(*) FROM BOOK WHERE"
+OCESQL  &  " (DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0016.
+OCESQL     02  FILLER PIC X(275) VALUE "INSERT INTO BOOK_HIST ( ISBN, A"
+OCESQL  &  "UTHORS, TITLE, PUB_DATE, PAGE_NR, LUPD_USER, LUPD_TIMESTAMP"
+OCESQL  &  ", LUPD_COUNTER, DELETE_FLAG, DELETE_USER, DELETE_TIMESTAMP,"
+OCESQL  &  " HIST_ACTION, HIST_USER, HIST_TIMESTAMP ) VALUES ( $1, $2, "
+OCESQL  &  "$3, $4, $5, $6, $7, $8, $9, $10, $11, $12, $13, CURRENT_TIM"
+OCESQL  &  "ESTAMP )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0017.
+OCESQL     02  FILLER PIC X(188) VALUE "SELECT ISBN, AUTHORS, TITLE, PU"
+OCESQL  &  "B_DATE, PAGE_NR, INSERT_USER, INSERT_TIMESTAMP, LUPD_USER, "
+OCESQL  &  "LUPD_TIMESTAMP, LUPD_COUNTER, DELETE_FLAG, DELETE_USER, DEL"
+OCESQL  &  "ETE_TIMESTAMP FROM BOOK WHERE ISBN = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0018.
+OCESQL     02  FILLER PIC X(118) VALUE "SELECT ISBN FROM BOOK WHERE AUT"
+OCESQL  &  "HORS = $1 AND TITLE = $2 AND ISBN <> $3 AND (DELETE_FLAG IS"
+OCESQL  &  " NULL OR DELETE_FLAG <> 'Y')".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        LINKAGE SECTION.
@@ -203,8 +335,11 @@ OCESQL*
                 
              WHEN V-LN-FNC-DELETE
                 PERFORM DELETE-BOOK
-                
-      *>     paging functions 
+
+             WHEN V-LN-FNC-SEARCH
+                PERFORM SEARCH-BOOK
+
+      *>     paging functions
              WHEN V-LN-FNC-PAGING-FIRST
                 PERFORM PAGING-FIRST
                 
@@ -245,18 +380,41 @@ OCESQL*
        CONNECT SECTION.
       *>------------------------------------------------------------------------
 
-          MOVE  LN-DBNAME OF LN-MOD TO HV-DBNAME
-          MOVE  LN-USERID OF LN-MOD TO HV-USERID
-          MOVE  LN-PSWD   OF LN-MOD TO HV-PSWD
-       
+      *>  a batch job has no screen to prompt for connect parameters;
+      *>  leaving LN-DBNAME blank picks up the standard libpq
+      *>  environment variables instead
+          IF LN-DBNAME OF LN-MOD = SPACES
+          THEN
+             PERFORM SET-CONNECT-PARMS-FROM-ENV
+          ELSE
+             MOVE  LN-DBNAME OF LN-MOD TO HV-DBNAME
+             MOVE  LN-USERID OF LN-MOD TO HV-USERID
+             MOVE  LN-PSWD   OF LN-MOD TO HV-PSWD
+          END-IF
+
           PERFORM SQL-CONNECT
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
-          
+
           .
        CONNECT-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       SET-CONNECT-PARMS-FROM-ENV SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  non-interactive connect mode for batch jobs: PGDATABASE/
+      *>  PGUSER/PGPASSWORD are the same environment variables libpq
+      *>  clients (psql, etc.) already use
+          ACCEPT HV-DBNAME FROM ENVIRONMENT "PGDATABASE"
+          ACCEPT HV-USERID FROM ENVIRONMENT "PGUSER"
+          ACCEPT HV-PSWD   FROM ENVIRONMENT "PGPASSWORD"
+
+          .
+       SET-CONNECT-PARMS-FROM-ENV-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        DISCONNECT SECTION.
       *>------------------------------------------------------------------------
@@ -303,27 +461,78 @@ OCESQL*
                TO LN-OUT-LUPD-TIMESTAMP   OF LN-MOD
              MOVE HV-LUPD-COUNTER         OF HV-BOOK
                TO LN-OUT-LUPD-COUNTER     OF LN-MOD
-      
+
           WHEN     SQL-STATUS-NOT-FOUND
              MOVE "No book found with this ISBN number: "
                TO LN-MSG-1                OF LN-MOD
-             MOVE HV-ISBN                 OF HV-BOOK  
+             MOVE HV-ISBN                 OF HV-BOOK
                TO LN-MSG-2                OF LN-MOD
-      
+
           WHEN     OTHER
              CONTINUE
           END-EVALUATE
-          
+
           .
        SELECT-BOOK-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       VALIDATE-ISBN SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  ISBN-13 check digit: odd positions (1,3,5,...,11) weigh 1,
+      *>  even positions (2,4,...,12) weigh 3; the 13th digit must
+      *>  equal (10 - (sum MOD 10)) MOD 10.
+          MOVE LN-INP-ISBN OF LN-MOD TO WS-ISBN-WORK
+          MOVE "Y" TO WS-ISBN-VALID-SW
+          MOVE 0 TO WS-ISBN-SUM
+
+          PERFORM VARYING WS-IND-1 FROM 1 BY 2
+            UNTIL WS-IND-1 > 11
+             ADD WS-ISBN-DIGIT(WS-IND-1) TO WS-ISBN-SUM
+          END-PERFORM
+
+          PERFORM VARYING WS-IND-1 FROM 2 BY 2
+            UNTIL WS-IND-1 > 12
+             COMPUTE WS-ISBN-SUM =
+                WS-ISBN-SUM + (WS-ISBN-DIGIT(WS-IND-1) * 3)
+          END-PERFORM
+
+          DIVIDE WS-ISBN-SUM BY 10
+             GIVING WS-ISBN-DIV REMAINDER WS-ISBN-REM
+
+          IF WS-ISBN-REM = 0
+          THEN
+             MOVE 0 TO WS-ISBN-CHECK-DIGIT
+          ELSE
+             COMPUTE WS-ISBN-CHECK-DIGIT = 10 - WS-ISBN-REM
+          END-IF
+
+          IF WS-ISBN-CHECK-DIGIT NOT = WS-ISBN-DIGIT(13)
+          THEN
+             MOVE "N" TO WS-ISBN-VALID-SW
+          END-IF
+
+          .
+       VALIDATE-ISBN-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        INSERT-BOOK SECTION.
       *>------------------------------------------------------------------------
 
+          PERFORM VALIDATE-ISBN
+          IF NOT WS-ISBN-VALID
+          THEN
+             MOVE "Invalid ISBN-13 check digit for: "
+               TO LN-MSG-1                OF LN-MOD
+             MOVE LN-INP-ISBN             OF LN-MOD
+               TO LN-MSG-2                OF LN-MOD
+             EXIT SECTION
+          END-IF
+
           INITIALIZE HV-BOOK
-          MOVE LN-INP-ISBN             OF LN-MOD 
+          MOVE LN-INP-ISBN             OF LN-MOD
             TO HV-ISBN                 OF HV-BOOK
           MOVE LN-INP-AUTHORS          OF LN-MOD   
             TO HV-AUTHORS              OF HV-BOOK
@@ -349,18 +558,19 @@ OCESQL*
           WHEN     SQL-STATUS-OK
              PERFORM SQL-COMMIT
              PERFORM COPY-SQL-MSG-IN-LINKAGE
-      
+             PERFORM CHECK-DUPLICATE-TITLE
+
           WHEN     SQL-STATUS-DUP
              PERFORM SQL-ROLLBACK
              MOVE "A book exists yet with this ISBN number: "
                TO LN-MSG-1                OF LN-MOD
-             MOVE HV-ISBN                 OF HV-BOOK  
+             MOVE HV-ISBN                 OF HV-BOOK
                TO LN-MSG-2                OF LN-MOD
-      
+
           WHEN     OTHER
              PERFORM SQL-ROLLBACK
           END-EVALUATE
-          
+
           .
        INSERT-BOOK-EX.
           EXIT.
@@ -369,6 +579,16 @@ OCESQL*
        UPDATE-BOOK SECTION.
       *>------------------------------------------------------------------------
 
+          PERFORM VALIDATE-ISBN
+          IF NOT WS-ISBN-VALID
+          THEN
+             MOVE "Invalid ISBN-13 check digit for: "
+               TO LN-MSG-1                OF LN-MOD
+             MOVE LN-INP-ISBN             OF LN-MOD
+               TO LN-MSG-2                OF LN-MOD
+             EXIT SECTION
+          END-IF
+
       *>  first select the book
           INITIALIZE HV-BOOK
           MOVE LN-INP-ISBN             OF LN-MOD 
@@ -385,14 +605,19 @@ OCESQL*
           WHEN     SQL-STATUS-NOT-FOUND
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
+             PERFORM BUILD-CONFLICT-MSG
              EXIT SECTION
-      
+
           WHEN     OTHER
              EXIT SECTION
           END-EVALUATE
 
+      *>  snapshot the row as it stood before the update, for BOOK_HIST
+          PERFORM SNAPSHOT-BOOK-HIST
+          MOVE "U"                       TO HV-HIST-ACTION
+
       *>  check LUPD (last update) fields
           IF (LN-INP-LUPD-TIMESTAMP   OF LN-MOD
               NOT = HV-LUPD-TIMESTAMP OF HV-BOOK)
@@ -401,22 +626,23 @@ OCESQL*
           THEN
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
+             PERFORM BUILD-CONFLICT-MSG
              EXIT SECTION
           END-IF
-          
-      *>  save last update values from linkage    
+
+      *>  save last update values from linkage
           MOVE LN-INP-LUPD-TIMESTAMP OF LN-MOD
-            TO HV-LUPD-TIMESTAMP-SAVE 
+            TO HV-LUPD-TIMESTAMP-SAVE
           MOVE LN-INP-LUPD-COUNTER   OF LN-MOD
-            TO HV-LUPD-COUNTER-SAVE   
-          
-      *>  copy values from linkage    
+            TO HV-LUPD-COUNTER-SAVE
+
+      *>  copy values from linkage
           INITIALIZE HV-BOOK
-          MOVE LN-INP-ISBN             OF LN-MOD 
+          MOVE LN-INP-ISBN             OF LN-MOD
             TO HV-ISBN                 OF HV-BOOK
-          MOVE LN-INP-AUTHORS          OF LN-MOD   
+          MOVE LN-INP-AUTHORS          OF LN-MOD
             TO HV-AUTHORS              OF HV-BOOK
           MOVE LN-INP-TITLE            OF LN-MOD
             TO HV-TITLE                OF HV-BOOK
@@ -436,32 +662,105 @@ OCESQL*
              COMPUTE HV-LUPD-COUNTER OF HV-BOOK
                    = LN-INP-LUPD-COUNTER OF LN-MOD + 1
              END-COMPUTE
-          END-IF          
-            
+          END-IF
+
           PERFORM SQL-UPDATE-BOOK
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
-          
+
           EVALUATE TRUE
           WHEN     SQL-STATUS-OK
-             PERFORM SQL-COMMIT
-             PERFORM COPY-SQL-MSG-IN-LINKAGE
-      
+             PERFORM SQL-INSERT-BOOK-HIST
+             IF SQL-STATUS-OK
+             THEN
+                PERFORM SQL-COMMIT
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+                PERFORM CHECK-DUPLICATE-TITLE
+                PERFORM CHECK-LUPD-COUNTER-WRAP
+             ELSE
+      *>           capture the real SQL-INSERT-BOOK-HIST failure before
+      *>           the ROLLBACK below runs its own (successful) COMMIT-
+      *>           style SQLCODE through COPY-SQL-MSG-IN-LINKAGE
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+                PERFORM SQL-ROLLBACK
+             END-IF
+
           WHEN     SQL-STATUS-NOT-FOUND
              PERFORM SQL-ROLLBACK
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
-      
+             PERFORM BUILD-CONFLICT-MSG
+
           WHEN     OTHER
              PERFORM SQL-ROLLBACK
           END-EVALUATE
-          
+
           .
        UPDATE-BOOK-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       CHECK-DUPLICATE-TITLE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  advisory only - runs after the INSERT/UPDATE has already been
+      *>  committed, so a hit never blocks the caller, it only warns
+          PERFORM SQL-CHECK-DUP-TITLE
+
+          IF SQL-STATUS-OK
+          THEN
+             MOVE "Possible duplicate: same author/title already "
+               TO LN-WARN-1               OF LN-MOD
+             STRING "catalogued under ISBN "
+                    HV-DUP-ISBN
+               DELIMITED BY SIZE INTO LN-WARN-2 OF LN-MOD
+          END-IF
+
+          .
+       CHECK-DUPLICATE-TITLE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CHECK-LUPD-COUNTER-WRAP SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  advisory only, like CHECK-DUPLICATE-TITLE above - HV-LUPD-
+      *>  COUNTER OF HV-BOOK already holds the value just saved, so
+      *>  this looks at the counter the update actually produced, not
+      *>  the one that came in on the request
+      *>  LN-WARN only holds one message at a time - leave a duplicate-
+      *>  title warning in place rather than overwrite it, the counter
+      *>  is checked again on every later update anyway
+      *>  LN-INP-LUPD-COUNTER OF LN-MOD >= 999999 is the reset case
+      *>  handled above in UPDATE-BOOK - HV-LUPD-COUNTER OF HV-BOOK is
+      *>  0 once that happens, so it alone would never trip the
+      *>  run-up check below; the reset itself must warn on its own
+          IF LN-WARN-1 OF LN-MOD = SPACES
+          THEN
+             IF LN-INP-LUPD-COUNTER OF LN-MOD >= 999999
+             THEN
+                MOVE "This book's update counter just reached its "
+                  TO LN-WARN-1               OF LN-MOD
+                MOVE "rollover limit and has been reset to zero."
+                  TO LN-WARN-2               OF LN-MOD
+             ELSE
+                IF HV-LUPD-COUNTER OF HV-BOOK >= C-LUPD-COUNTER-WARN-AT
+                THEN
+                   MOVE "This book's update counter is nearing its "
+                     TO LN-WARN-1               OF LN-MOD
+                   STRING "rollover limit, currently "
+                          HV-LUPD-COUNTER OF HV-BOOK
+                     DELIMITED BY SIZE INTO LN-WARN-2 OF LN-MOD
+                END-IF
+             END-IF
+          END-IF
+
+          .
+       CHECK-LUPD-COUNTER-WRAP-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        DELETE-BOOK SECTION.
       *>------------------------------------------------------------------------
@@ -482,14 +781,19 @@ OCESQL*
           WHEN     SQL-STATUS-NOT-FOUND
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
+             PERFORM BUILD-CONFLICT-MSG
              EXIT SECTION
-      
+
           WHEN     OTHER
              EXIT SECTION
           END-EVALUATE
 
+      *>  snapshot the row as it stood before the delete, for BOOK_HIST
+          PERFORM SNAPSHOT-BOOK-HIST
+          MOVE "D"                       TO HV-HIST-ACTION
+
       *>  check LUPD (last update) fields
           IF (LN-INP-LUPD-TIMESTAMP   OF LN-MOD
               NOT = HV-LUPD-TIMESTAMP OF HV-BOOK)
@@ -498,46 +802,233 @@ OCESQL*
           THEN
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
+             PERFORM BUILD-CONFLICT-MSG
              EXIT SECTION
           END-IF
-          
-      *>  save last update values from linkage    
+
+      *>  save last update values from linkage
           MOVE LN-INP-LUPD-TIMESTAMP OF LN-MOD
-            TO HV-LUPD-TIMESTAMP-SAVE 
+            TO HV-LUPD-TIMESTAMP-SAVE
           MOVE LN-INP-LUPD-COUNTER   OF LN-MOD
-            TO HV-LUPD-COUNTER-SAVE   
-          
-      *>  copy values from linkage    
+            TO HV-LUPD-COUNTER-SAVE
+
+      *>  copy values from linkage
           INITIALIZE HV-BOOK
-          MOVE LN-INP-ISBN             OF LN-MOD 
+          MOVE LN-INP-ISBN             OF LN-MOD
             TO HV-ISBN                 OF HV-BOOK
-            
+          MOVE LN-USERID               OF LN-MOD
+            TO HV-DELETE-USER          OF HV-BOOK
+
           PERFORM SQL-DELETE-BOOK
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
-          
+
           EVALUATE TRUE
           WHEN     SQL-STATUS-OK
-             PERFORM SQL-COMMIT
-             PERFORM COPY-SQL-MSG-IN-LINKAGE
-      
+             PERFORM SQL-INSERT-BOOK-HIST
+             IF SQL-STATUS-OK
+             THEN
+                PERFORM SQL-COMMIT
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+                SET V-LN-OUT-DELETED       OF LN-MOD TO TRUE
+                MOVE HV-DELETE-USER        OF HV-BOOK
+                  TO LN-OUT-DELETE-USER    OF LN-MOD
+                MOVE LN-INP-ISBN           OF LN-MOD
+                  TO LN-OUT-ISBN           OF LN-MOD
+             ELSE
+      *>           capture the real SQL-INSERT-BOOK-HIST failure before
+      *>           the ROLLBACK below runs its own (successful) COMMIT-
+      *>           style SQLCODE through COPY-SQL-MSG-IN-LINKAGE
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+                PERFORM SQL-ROLLBACK
+             END-IF
+
           WHEN     SQL-STATUS-NOT-FOUND
              PERFORM SQL-ROLLBACK
              INITIALIZE LN-MSG OF LN-MOD
              MOVE "The book record is not up to date, " &
-                  "please select it again." 
+                  "please select it again."
                TO LN-MSG-1 OF LN-MOD
-      
+             PERFORM BUILD-CONFLICT-MSG
+
           WHEN     OTHER
              PERFORM SQL-ROLLBACK
           END-EVALUATE
-          
+
           .
        DELETE-BOOK-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       SET-MAX-LINE-NR SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  a caller that leaves the page size zero gets the default;
+      *>  a caller asking for more than the table can hold gets capped
+          IF LN-INP-MAX-LINE-NR OF LN-MOD = ZEROES
+          THEN
+             MOVE C-MAX-LINE-NR      TO WS-MAX-LINE-NR
+          ELSE
+             IF LN-INP-MAX-LINE-NR OF LN-MOD > C-MAX-LINE-TAB-SIZE
+             THEN
+                MOVE C-MAX-LINE-TAB-SIZE TO WS-MAX-LINE-NR
+             ELSE
+                MOVE LN-INP-MAX-LINE-NR OF LN-MOD TO WS-MAX-LINE-NR
+             END-IF
+          END-IF
+
+          .
+       SET-MAX-LINE-NR-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SNAPSHOT-BOOK-HIST SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  called right after SQL-SELECT-BOOK, while HV-BOOK still holds
+      *>  the row as it stood before UPDATE-BOOK/DELETE-BOOK changes it
+          INITIALIZE HV-BOOK-HIST
+          MOVE HV-ISBN                 OF HV-BOOK TO HV-HIST-ISBN
+          MOVE HV-AUTHORS              OF HV-BOOK TO HV-HIST-AUTHORS
+          MOVE HV-TITLE                OF HV-BOOK TO HV-HIST-TITLE
+          MOVE HV-PUB-DATE             OF HV-BOOK TO HV-HIST-PUB-DATE
+          MOVE HV-PAGE-NR              OF HV-BOOK TO HV-HIST-PAGE-NR
+          MOVE HV-LUPD-USER            OF HV-BOOK TO HV-HIST-LUPD-USER
+          MOVE HV-LUPD-TIMESTAMP       OF HV-BOOK
+            TO HV-HIST-LUPD-TIMESTAMP
+          MOVE HV-LUPD-COUNTER         OF HV-BOOK
+            TO HV-HIST-LUPD-COUNTER
+          MOVE HV-DELETE-FLAG          OF HV-BOOK TO HV-HIST-DELETE-FLAG
+          MOVE HV-DELETE-USER          OF HV-BOOK TO HV-HIST-DELETE-USER
+          MOVE HV-DELETE-TIMESTAMP     OF HV-BOOK
+            TO HV-HIST-DELETE-TIMESTAMP
+          MOVE LN-USERID               OF LN-MOD  TO HV-HIST-USER
+
+          .
+       SNAPSHOT-BOOK-HIST-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       BUILD-CONFLICT-MSG SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  performed once an optimistic-lock conflict has been detected,
+      *>  to say who made the change the caller collided with; re-reads
+      *>  the row ignoring the soft-delete filter, since the row may
+      *>  have been deleted (rather than updated) since the caller
+      *>  selected it
+          MOVE LN-INP-ISBN              OF LN-MOD TO HV-ISBN OF HV-BOOK
+
+          PERFORM SQL-SELECT-BOOK-ANY
+
+          EVALUATE TRUE
+          WHEN     SQL-STATUS-OK
+             IF HV-DELETE-FLAG OF HV-BOOK = "Y"
+                MOVE "Deleted by: " TO LN-MSG-2 OF LN-MOD
+                MOVE HV-DELETE-USER      OF HV-BOOK
+                  TO LN-MSG-3            OF LN-MOD
+                MOVE HV-DELETE-TIMESTAMP OF HV-BOOK
+                  TO LN-MSG-4            OF LN-MOD
+             ELSE
+                MOVE "Last changed by: " TO LN-MSG-2 OF LN-MOD
+                MOVE HV-LUPD-USER      OF HV-BOOK
+                  TO LN-MSG-3          OF LN-MOD
+                MOVE HV-LUPD-TIMESTAMP OF HV-BOOK
+                  TO LN-MSG-4          OF LN-MOD
+             END-IF
+
+          WHEN     OTHER
+             CONTINUE
+          END-EVALUATE
+
+          .
+       BUILD-CONFLICT-MSG-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SEARCH-BOOK SECTION.
+      *>------------------------------------------------------------------------
+
+          PERFORM SET-MAX-LINE-NR
+
+      *>  build the LIKE pattern from the caller's search text
+          MOVE SPACES TO HV-SEARCH-TEXT
+          STRING "%"                          DELIMITED BY SIZE
+                 LN-INP-SEARCH-TEXT OF LN-MOD  DELIMITED BY SPACE
+                 "%"                          DELIMITED BY SIZE
+            INTO HV-SEARCH-TEXT
+          END-STRING
+
+      *>  A Cursor can not be declared in WORKING-STORAGE with ocesql.
+      *>  We can not use the "WITH HOLD" option in cursor with ocesql.
+      *>  Before Cursor declare we need a connection to DB.
+          PERFORM SQL-DECLARE-CURSOR-BOOK-SR
+
+          INITIALIZE LN-OUTPUT
+          INITIALIZE HV-BOOK
+
+          PERFORM SQL-OPEN-CURSOR-BOOK-SR
+
+          PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+          IF SQL-STATUS-OK
+          THEN
+             PERFORM VARYING WS-IND-1 FROM 1 BY 1
+               UNTIL WS-IND-1 > WS-MAX-LINE-NR
+
+                PERFORM SQL-FETCH-CURSOR-BOOK-SR
+
+                PERFORM COPY-SQL-MSG-IN-LINKAGE
+
+                EVALUATE TRUE
+                WHEN     SQL-STATUS-OK
+                   MOVE WS-IND-1
+                     TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
+
+      *>           copy selected data in linkage
+                   PERFORM COPY-LIST-IN-LINKAGE
+
+                   MOVE "Book search selected."
+                     TO LN-MSG-1       OF LN-MOD
+                   MOVE SPACES
+                     TO LN-MSG-2       OF LN-MOD
+
+                WHEN     SQL-STATUS-NOT-FOUND
+                   IF WS-IND-1 = 1
+                   THEN
+                      MOVE ZEROES
+                        TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
+
+                      MOVE "No book found matching this search."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   ELSE
+                      MOVE "Book search selected."
+                        TO LN-MSG-1    OF LN-MOD
+                      MOVE SPACES
+                        TO LN-MSG-2    OF LN-MOD
+                   END-IF
+                   EXIT PERFORM
+
+                WHEN     OTHER
+                   EXIT PERFORM
+                END-EVALUATE
+             END-PERFORM
+          END-IF
+
+      *>  always try to close the cursor, also in error cases
+          PERFORM SQL-CLOSE-CURSOR-BOOK-SR
+
+      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.
+          PERFORM SQL-COMMIT
+
+          .
+       SEARCH-BOOK-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        PAGING-FIRST SECTION.
       *>------------------------------------------------------------------------
@@ -752,11 +1243,14 @@ OCESQL*
       *>  A Cursor can not be declared in WORKING-STORAGE with ocesql.
       *>  We can not use the "WITH HOLD" option in cursor with ocesql.
       *>  Before Cursor declare we need a connection to DB.
+          PERFORM SET-MAX-LINE-NR
+
           PERFORM SQL-DECLARE-CURSOR-BOOK-LF
-      
+
           INITIALIZE LN-OUTPUT
           INITIALIZE HV-BOOK
-      
+          SET WS-LIST-MORE TO TRUE
+
           PERFORM SQL-OPEN-CURSOR-BOOK-LF
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
@@ -764,53 +1258,72 @@ OCESQL*
           IF SQL-STATUS-OK
           THEN
              PERFORM VARYING WS-IND-1 FROM 1 BY 1
-               UNTIL WS-IND-1 > C-MAX-LINE-NR
-          
+               UNTIL WS-IND-1 > WS-MAX-LINE-NR
+
                 PERFORM SQL-FETCH-CURSOR-BOOK-LF
-   
+
                 PERFORM COPY-SQL-MSG-IN-LINKAGE
-                
+
                 EVALUATE TRUE
                 WHEN     SQL-STATUS-OK
                    MOVE WS-IND-1
                      TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                   
+
       *>           copy selected data in linkage
                    PERFORM COPY-LIST-IN-LINKAGE
-                
+
                    MOVE "First book list selected."
                      TO LN-MSG-1       OF LN-MOD
                    MOVE SPACES
                      TO LN-MSG-2       OF LN-MOD
-            
+
                 WHEN     SQL-STATUS-NOT-FOUND
+                   SET WS-LIST-NO-MORE TO TRUE
                    IF WS-IND-1 = 1
                    THEN
                       MOVE ZEROES
                         TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                        
+
                       MOVE "No first book list found."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   ELSE     
+                   ELSE
                       MOVE "First book list selected."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   END-IF  
+                   END-IF
                    EXIT PERFORM
-            
+
                 WHEN     OTHER
+                   SET WS-LIST-NO-MORE TO TRUE
                    EXIT PERFORM
                 END-EVALUATE
-             END-PERFORM   
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
+             END-PERFORM
+
+      *>     the page filled completely; peek one more row to see
+      *>     whether a further page exists
+             IF WS-LIST-MORE
+             THEN
+                PERFORM SQL-FETCH-CURSOR-BOOK-LF
+                IF NOT SQL-STATUS-OK
+                THEN
+                   SET WS-LIST-NO-MORE TO TRUE
+                END-IF
+             END-IF
+          ELSE
+             SET WS-LIST-NO-MORE TO TRUE
+          END-IF
+
+          MOVE WS-LIST-MORE-SW TO LN-OUT-BOOK-TAB-MORE-FLAG OF LN-MOD
+          PERFORM SQL-COUNT-BOOK
+          MOVE HV-TOTAL-NR TO LN-OUT-BOOK-TAB-TOTAL-NR OF LN-MOD
+
+      *>  always try to close the cursor, also in error cases
           PERFORM SQL-CLOSE-CURSOR-BOOK-LF
- 
-      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.     
+
+      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.
           PERFORM SQL-COMMIT
 
           .
@@ -824,19 +1337,23 @@ OCESQL*
       *>  A Cursor can not be declared in WORKING-STORAGE with ocesql.
       *>  We can not use the "WITH HOLD" option in cursor with ocesql.
       *>  Before Cursor declare we need a connection to DB.
+          PERFORM SET-MAX-LINE-NR
+
           PERFORM SQL-DECLARE-CURSOR-BOOK-LN
-      
+
           INITIALIZE LN-OUTPUT
           INITIALIZE HV-BOOK
-      
-      *>  current value as restart point          
-          MOVE LN-INP-AUTHORS          OF LN-MOD 
+
+      *>  current value as restart point
+          MOVE LN-INP-AUTHORS          OF LN-MOD
             TO HV-AUTHORS              OF HV-BOOK
-          MOVE LN-INP-TITLE            OF LN-MOD 
+          MOVE LN-INP-TITLE            OF LN-MOD
             TO HV-TITLE                OF HV-BOOK
-          MOVE LN-INP-ISBN             OF LN-MOD 
+          MOVE LN-INP-ISBN             OF LN-MOD
             TO HV-ISBN                 OF HV-BOOK
-      
+
+          SET WS-LIST-MORE TO TRUE
+
           PERFORM SQL-OPEN-CURSOR-BOOK-LN
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
@@ -844,55 +1361,74 @@ OCESQL*
           IF SQL-STATUS-OK
           THEN
              PERFORM VARYING WS-IND-1 FROM 1 BY 1
-               UNTIL WS-IND-1 > C-MAX-LINE-NR
-          
+               UNTIL WS-IND-1 > WS-MAX-LINE-NR
+
                 PERFORM SQL-FETCH-CURSOR-BOOK-LN
-   
+
                 PERFORM COPY-SQL-MSG-IN-LINKAGE
-                
+
                 EVALUATE TRUE
                 WHEN     SQL-STATUS-OK
                    MOVE WS-IND-1
                      TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                   
+
       *>           copy selected data in linkage
                    PERFORM COPY-LIST-IN-LINKAGE
-                
+
                    MOVE "Next book list selected."
                      TO LN-MSG-1       OF LN-MOD
                    MOVE SPACES
                      TO LN-MSG-2       OF LN-MOD
-            
+
                 WHEN     SQL-STATUS-NOT-FOUND
+                   SET WS-LIST-NO-MORE TO TRUE
                    IF WS-IND-1 = 1
                    THEN
                       MOVE ZEROES
                         TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                        
+
                       MOVE "No next book list found."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   ELSE     
+                   ELSE
                       MOVE "Next book list selected."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   END-IF  
+                   END-IF
                    EXIT PERFORM
-            
+
                 WHEN     OTHER
+                   SET WS-LIST-NO-MORE TO TRUE
                    EXIT PERFORM
                 END-EVALUATE
-             END-PERFORM   
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
+             END-PERFORM
+
+      *>     the page filled completely; peek one more row to see
+      *>     whether a further page exists
+             IF WS-LIST-MORE
+             THEN
+                PERFORM SQL-FETCH-CURSOR-BOOK-LN
+                IF NOT SQL-STATUS-OK
+                THEN
+                   SET WS-LIST-NO-MORE TO TRUE
+                END-IF
+             END-IF
+          ELSE
+             SET WS-LIST-NO-MORE TO TRUE
+          END-IF
+
+          MOVE WS-LIST-MORE-SW TO LN-OUT-BOOK-TAB-MORE-FLAG OF LN-MOD
+          PERFORM SQL-COUNT-BOOK
+          MOVE HV-TOTAL-NR TO LN-OUT-BOOK-TAB-TOTAL-NR OF LN-MOD
+
+      *>  always try to close the cursor, also in error cases
           PERFORM SQL-CLOSE-CURSOR-BOOK-LN
 
-      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.     
+      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.
           PERFORM SQL-COMMIT
- 
+
           .
        LIST-NEXT-EX.
           EXIT.
@@ -904,75 +1440,98 @@ OCESQL*
       *>  A Cursor can not be declared in WORKING-STORAGE with ocesql.
       *>  We can not use the "WITH HOLD" option in cursor with ocesql.
       *>  Before Cursor declare we need a connection to DB.
+          PERFORM SET-MAX-LINE-NR
+
           PERFORM SQL-DECLARE-CURSOR-BOOK-LP
-      
+
           INITIALIZE LN-OUTPUT
           INITIALIZE HV-BOOK
 
-      *>  current value as restart point          
-          MOVE LN-INP-AUTHORS          OF LN-MOD 
+      *>  current value as restart point
+          MOVE LN-INP-AUTHORS          OF LN-MOD
             TO HV-AUTHORS              OF HV-BOOK
-          MOVE LN-INP-TITLE            OF LN-MOD 
+          MOVE LN-INP-TITLE            OF LN-MOD
             TO HV-TITLE                OF HV-BOOK
-          MOVE LN-INP-ISBN             OF LN-MOD 
+          MOVE LN-INP-ISBN             OF LN-MOD
             TO HV-ISBN                 OF HV-BOOK
-          
+
+          SET WS-LIST-MORE TO TRUE
+
           PERFORM SQL-OPEN-CURSOR-BOOK-LP
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
 
           IF SQL-STATUS-OK
           THEN
-             PERFORM VARYING WS-IND-1 FROM C-MAX-LINE-NR BY -1
+             PERFORM VARYING WS-IND-1 FROM WS-MAX-LINE-NR BY -1
                UNTIL WS-IND-1 < 1
-          
+
                 PERFORM SQL-FETCH-CURSOR-BOOK-LP
-   
+
                 PERFORM COPY-SQL-MSG-IN-LINKAGE
-                
+
                 EVALUATE TRUE
                 WHEN     SQL-STATUS-OK
-                   MOVE C-MAX-LINE-NR
+                   MOVE WS-IND-1
                      TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                   
+
       *>           copy selected data in linkage
                    PERFORM COPY-LIST-IN-LINKAGE
-                
+
                    MOVE "Previous book list selected."
                      TO LN-MSG-1       OF LN-MOD
                    MOVE SPACES
                      TO LN-MSG-2       OF LN-MOD
-            
+
                 WHEN     SQL-STATUS-NOT-FOUND
-                   IF WS-IND-1 = C-MAX-LINE-NR
+                   SET WS-LIST-NO-MORE TO TRUE
+                   IF WS-IND-1 = WS-MAX-LINE-NR
                    THEN
                       MOVE ZEROES
                         TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                        
+
                       MOVE "No previous book list found."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   ELSE     
+                   ELSE
                       MOVE "Previous book list selected."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   END-IF  
+                   END-IF
                    EXIT PERFORM
-            
+
                 WHEN     OTHER
+                   SET WS-LIST-NO-MORE TO TRUE
                    EXIT PERFORM
                 END-EVALUATE
-             END-PERFORM   
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
+             END-PERFORM
+
+      *>     the page filled completely; peek one more row to see
+      *>     whether a further page exists
+             IF WS-LIST-MORE
+             THEN
+                PERFORM SQL-FETCH-CURSOR-BOOK-LP
+                IF NOT SQL-STATUS-OK
+                THEN
+                   SET WS-LIST-NO-MORE TO TRUE
+                END-IF
+             END-IF
+          ELSE
+             SET WS-LIST-NO-MORE TO TRUE
+          END-IF
+
+          MOVE WS-LIST-MORE-SW TO LN-OUT-BOOK-TAB-MORE-FLAG OF LN-MOD
+          PERFORM SQL-COUNT-BOOK
+          MOVE HV-TOTAL-NR TO LN-OUT-BOOK-TAB-TOTAL-NR OF LN-MOD
+
+      *>  always try to close the cursor, also in error cases
           PERFORM SQL-CLOSE-CURSOR-BOOK-LP
 
-      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.     
+      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.
           PERFORM SQL-COMMIT
- 
+
           .
        LIST-PREVIOUS-EX.
           EXIT.
@@ -984,65 +1543,88 @@ OCESQL*
       *>  A Cursor can not be declared in WORKING-STORAGE with ocesql.
       *>  We can not use the "WITH HOLD" option in cursor with ocesql.
       *>  Before Cursor declare we need a connection to DB.
+          PERFORM SET-MAX-LINE-NR
+
           PERFORM SQL-DECLARE-CURSOR-BOOK-LL
-      
+
           INITIALIZE LN-OUTPUT
           INITIALIZE HV-BOOK
-      
+
+          SET WS-LIST-MORE TO TRUE
+
           PERFORM SQL-OPEN-CURSOR-BOOK-LL
 
           PERFORM COPY-SQL-MSG-IN-LINKAGE
 
           IF SQL-STATUS-OK
           THEN
-             PERFORM VARYING WS-IND-1 FROM C-MAX-LINE-NR BY -1
+             PERFORM VARYING WS-IND-1 FROM WS-MAX-LINE-NR BY -1
                UNTIL WS-IND-1 < 1
-          
+
                 PERFORM SQL-FETCH-CURSOR-BOOK-LL
-   
+
                 PERFORM COPY-SQL-MSG-IN-LINKAGE
-                
+
                 EVALUATE TRUE
                 WHEN     SQL-STATUS-OK
-                   MOVE C-MAX-LINE-NR
+                   MOVE WS-IND-1
                      TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                   
+
       *>           copy selected data in linkage
                    PERFORM COPY-LIST-IN-LINKAGE
-                
+
                    MOVE "Last book list selected."
                      TO LN-MSG-1       OF LN-MOD
                    MOVE SPACES
                      TO LN-MSG-2       OF LN-MOD
-            
+
                 WHEN     SQL-STATUS-NOT-FOUND
-                   IF WS-IND-1 = C-MAX-LINE-NR
+                   SET WS-LIST-NO-MORE TO TRUE
+                   IF WS-IND-1 = WS-MAX-LINE-NR
                    THEN
                       MOVE ZEROES
                         TO LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
-                        
+
                       MOVE "No last book list found."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   ELSE     
+                   ELSE
                       MOVE "Last book list selected."
                         TO LN-MSG-1    OF LN-MOD
                       MOVE SPACES
                         TO LN-MSG-2    OF LN-MOD
-                   END-IF  
+                   END-IF
                    EXIT PERFORM
-            
+
                 WHEN     OTHER
+                   SET WS-LIST-NO-MORE TO TRUE
                    EXIT PERFORM
                 END-EVALUATE
-             END-PERFORM   
-          END-IF      
-          
-      *>  always try to close the cursor, also in error cases    
+             END-PERFORM
+
+      *>     the page filled completely; peek one more row to see
+      *>     whether a further page exists
+             IF WS-LIST-MORE
+             THEN
+                PERFORM SQL-FETCH-CURSOR-BOOK-LL
+                IF NOT SQL-STATUS-OK
+                THEN
+                   SET WS-LIST-NO-MORE TO TRUE
+                END-IF
+             END-IF
+          ELSE
+             SET WS-LIST-NO-MORE TO TRUE
+          END-IF
+
+          MOVE WS-LIST-MORE-SW TO LN-OUT-BOOK-TAB-MORE-FLAG OF LN-MOD
+          PERFORM SQL-COUNT-BOOK
+          MOVE HV-TOTAL-NR TO LN-OUT-BOOK-TAB-TOTAL-NR OF LN-MOD
+
+      *>  always try to close the cursor, also in error cases
           PERFORM SQL-CLOSE-CURSOR-BOOK-LL
 
-      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.     
+      *>  There is no "WITH HOLD" option in cursor, therefore we need a commit.
           PERFORM SQL-COMMIT
  
           .
@@ -1234,6 +1816,7 @@ OCESQL*             , :HV-LUPD-TIMESTAMP
 OCESQL*             , :HV-LUPD-COUNTER      
 OCESQL*        FROM   BOOK
 OCESQL*        WHERE  ISBN = :HV-ISBN
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*   END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -1263,59 +1846,285 @@ OCESQL          BY REFERENCE HV-PUB-DATE
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
 OCESQL          BY VALUE 1
-OCESQL          BY VALUE 4
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-PAGE-NR
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 20
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-INSERT-USER
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 26
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-PAGE-NR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-INSERT-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-INSERT-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 6
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-COUNTER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 10
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+          
+          MOVE SQLCODE TO WS-SQL-STATUS
+          
+          .
+       SQL-SELECT-BOOK-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-SELECT-BOOK-ANY SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  same as SQL-SELECT-BOOK but ignores the soft-delete filter
+      *>  and also returns the DELETE_* columns; used only to find out
+      *>  who last touched a row once an optimistic-lock conflict has
+      *>  already been detected
+OCESQL*   EXEC SQL
+OCESQL*        SELECT ISBN
+OCESQL*             , AUTHORS
+OCESQL*             , TITLE
+OCESQL*             , PUB_DATE
+OCESQL*             , PAGE_NR
+OCESQL*             , INSERT_USER
+OCESQL*             , INSERT_TIMESTAMP
+OCESQL*             , LUPD_USER
+OCESQL*             , LUPD_TIMESTAMP
+OCESQL*             , LUPD_COUNTER
+OCESQL*             , DELETE_FLAG
+OCESQL*             , DELETE_USER
+OCESQL*             , DELETE_TIMESTAMP
+OCESQL*        INTO   :HV-ISBN
+OCESQL*             , :HV-AUTHORS
+OCESQL*             , :HV-TITLE
+OCESQL*             , :HV-PUB-DATE
+OCESQL*             , :HV-PAGE-NR
+OCESQL*             , :HV-INSERT-USER
+OCESQL*             , :HV-INSERT-TIMESTAMP
+OCESQL*             , :HV-LUPD-USER
+OCESQL*             , :HV-LUPD-TIMESTAMP
+OCESQL*             , :HV-LUPD-COUNTER
+OCESQL*             , :HV-DELETE-FLAG
+OCESQL*             , :HV-DELETE-USER
+OCESQL*             , :HV-DELETE-TIMESTAMP
+OCESQL*        FROM   BOOK
+OCESQL*        WHERE  ISBN = :HV-ISBN
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-AUTHORS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TITLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-PUB-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-PAGE-NR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-INSERT-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-INSERT-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 6
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-COUNTER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-DELETE-FLAG
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-DELETE-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-DELETE-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0017
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-SELECT-BOOK-ANY-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-COUNT-BOOK SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        SELECT COUNT(*)
+OCESQL*        INTO   :HV-TOTAL-NR
+OCESQL*        FROM   BOOK
+OCESQL*        WHERE  ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TOTAL-NR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0015
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-COUNT-BOOK-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CHECK-DUP-TITLE SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        SELECT ISBN
+OCESQL*        INTO   :HV-DUP-ISBN
+OCESQL*        FROM   BOOK
+OCESQL*        WHERE  AUTHORS = :HV-AUTHORS
+OCESQL*        AND    TITLE   = :HV-TITLE
+OCESQL*        AND    ISBN   <> :HV-ISBN
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-INSERT-TIMESTAMP
+OCESQL          BY REFERENCE HV-DUP-ISBN
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 16
-OCESQL          BY VALUE 20
+OCESQL          BY VALUE 40
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-LUPD-USER
+OCESQL          BY REFERENCE HV-AUTHORS           OF HV-BOOK
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 16
-OCESQL          BY VALUE 26
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-LUPD-TIMESTAMP
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 1
-OCESQL          BY VALUE 6
+OCESQL          BY VALUE 60
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-LUPD-COUNTER
+OCESQL          BY REFERENCE HV-TITLE             OF HV-BOOK
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 13
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE HV-ISBN
+OCESQL          BY REFERENCE HV-ISBN              OF HV-BOOK
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecSelectIntoOne" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0002
+OCESQL          BY REFERENCE SQ0018
+OCESQL          BY VALUE 3
 OCESQL          BY VALUE 1
-OCESQL          BY VALUE 10
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
-       SQL-SELECT-BOOK-EX.
+       SQL-CHECK-DUP-TITLE-EX.
           EXIT.
 
       *>------------------------------------------------------------------------
@@ -1511,16 +2320,29 @@ OCESQL     END-CALL
        SQL-DELETE-BOOK SECTION.
       *>------------------------------------------------------------------------
 
+      *>  soft delete: the row is kept for history/audit, just flagged
 OCESQL*   EXEC SQL
-OCESQL*        DELETE
-OCESQL*        FROM   BOOK
+OCESQL*        UPDATE BOOK
+OCESQL*        SET       DELETE_FLAG
+OCESQL*               = 'Y'
+OCESQL*               ,  DELETE_USER
+OCESQL*               = :HV-DELETE-USER
+OCESQL*               ,  DELETE_TIMESTAMP
+OCESQL*               =  CURRENT_TIMESTAMP
 OCESQL*        WHERE  ISBN           = :HV-ISBN
 OCESQL*        AND    LUPD_TIMESTAMP = :HV-LUPD-TIMESTAMP-SAVE
-OCESQL*        AND    LUPD_COUNTER   = :HV-LUPD-COUNTER-SAVE        
+OCESQL*        AND    LUPD_COUNTER   = :HV-LUPD-COUNTER-SAVE
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*   END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-DELETE-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 13
 OCESQL          BY VALUE 0
@@ -1541,7 +2363,7 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0005
-OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL
@@ -1552,6 +2374,140 @@ OCESQL     END-CALL
        SQL-DELETE-BOOK-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       SQL-INSERT-BOOK-HIST SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  audit row, filled in from SNAPSHOT-BOOK-HIST; performed from
+      *>  UPDATE-BOOK and DELETE-BOOK once the change itself succeeded
+OCESQL*   EXEC SQL
+OCESQL*        INSERT INTO BOOK_HIST
+OCESQL*        (  ISBN
+OCESQL*         , AUTHORS
+OCESQL*         , TITLE
+OCESQL*         , PUB_DATE
+OCESQL*         , PAGE_NR
+OCESQL*         , LUPD_USER
+OCESQL*         , LUPD_TIMESTAMP
+OCESQL*         , LUPD_COUNTER
+OCESQL*         , DELETE_FLAG
+OCESQL*         , DELETE_USER
+OCESQL*         , DELETE_TIMESTAMP
+OCESQL*         , HIST_ACTION
+OCESQL*         , HIST_USER
+OCESQL*         , HIST_TIMESTAMP
+OCESQL*        )
+OCESQL*        VALUES
+OCESQL*        (  :HV-HIST-ISBN
+OCESQL*         , :HV-HIST-AUTHORS
+OCESQL*         , :HV-HIST-TITLE
+OCESQL*         , :HV-HIST-PUB-DATE
+OCESQL*         , :HV-HIST-PAGE-NR
+OCESQL*         , :HV-HIST-LUPD-USER
+OCESQL*         , :HV-HIST-LUPD-TIMESTAMP
+OCESQL*         , :HV-HIST-LUPD-COUNTER
+OCESQL*         , :HV-HIST-DELETE-FLAG
+OCESQL*         , :HV-HIST-DELETE-USER
+OCESQL*         , :HV-HIST-DELETE-TIMESTAMP
+OCESQL*         , :HV-HIST-ACTION
+OCESQL*         , :HV-HIST-USER
+OCESQL*         , CURRENT_TIMESTAMP
+OCESQL*        )
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-AUTHORS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-TITLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 10
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-PUB-DATE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-PAGE-NR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-LUPD-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-LUPD-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 6
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-LUPD-COUNTER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-DELETE-FLAG
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-DELETE-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 26
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-DELETE-TIMESTAMP
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-ACTION
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-HIST-USER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0016
+OCESQL          BY VALUE 13
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-INSERT-BOOK-HIST-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        SQL-DECLARE-CURSOR-BOOK-PF SECTION.
       *>------------------------------------------------------------------------
@@ -1568,11 +2524,12 @@ OCESQL*                , INSERT_USER
 OCESQL*                , INSERT_TIMESTAMP
 OCESQL*                , LUPD_USER       
 OCESQL*                , LUPD_TIMESTAMP  
-OCESQL*                , LUPD_COUNTER    
+OCESQL*                , LUPD_COUNTER
 OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  ISBN             ASC
 OCESQL*   END-EXEC
-OCESQL*   
+OCESQL*
 OCESQL*   .
 OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
@@ -1605,6 +2562,7 @@ OCESQL*                  ISBN
 OCESQL*               ) > (
 OCESQL*                 :HV-ISBN
 OCESQL*               )
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  ISBN             ASC
 OCESQL*   END-EXEC
 OCESQL*   
@@ -1651,6 +2609,7 @@ OCESQL*                  ISBN
 OCESQL*               ) < (
 OCESQL*                 :HV-ISBN
 OCESQL*               )
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  ISBN             DESC
 OCESQL*   END-EXEC
 OCESQL*   
@@ -1690,8 +2649,9 @@ OCESQL*                , INSERT_USER
 OCESQL*                , INSERT_TIMESTAMP
 OCESQL*                , LUPD_USER       
 OCESQL*                , LUPD_TIMESTAMP  
-OCESQL*                , LUPD_COUNTER    
+OCESQL*                , LUPD_COUNTER
 OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  ISBN             DESC
 OCESQL*   END-EXEC
 OCESQL*OCESQL*   .
@@ -1712,13 +2672,14 @@ OCESQL*   EXEC SQL
 OCESQL*        DECLARE   CURSOR_BOOK_LF CURSOR FOR
 OCESQL*        SELECT    AUTHORS          
 OCESQL*                , TITLE     
-OCESQL*                , ISBN                    
+OCESQL*                , ISBN
 OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  AUTHORS          ASC
 OCESQL*                , TITLE            ASC
 OCESQL*                , ISBN             ASC
 OCESQL*   END-EXEC
-OCESQL*   
+OCESQL*
 OCESQL*   .
 OCESQL     CALL "OCESQLCursorDeclare" USING
 OCESQL          BY REFERENCE SQLCA
@@ -1748,6 +2709,7 @@ OCESQL*                 :HV-AUTHORS
 OCESQL*                ,:HV-TITLE
 OCESQL*                ,:HV-ISBN
 OCESQL*               )
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  AUTHORS          ASC
 OCESQL*                , TITLE            ASC
 OCESQL*                , ISBN             ASC
@@ -1805,6 +2767,7 @@ OCESQL*                 :HV-AUTHORS
 OCESQL*                ,:HV-TITLE
 OCESQL*                ,:HV-ISBN
 OCESQL*               )
+OCESQL*        AND    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  AUTHORS          DESC
 OCESQL*                , TITLE            DESC
 OCESQL*                , ISBN             DESC
@@ -1851,8 +2814,9 @@ OCESQL*   EXEC SQL
 OCESQL*        DECLARE   CURSOR_BOOK_LL CURSOR FOR
 OCESQL*        SELECT    AUTHORS          
 OCESQL*                , TITLE     
-OCESQL*                , ISBN                    
+OCESQL*                , ISBN
 OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
 OCESQL*        ORDER BY  AUTHORS          DESC
 OCESQL*                , TITLE            DESC
 OCESQL*                , ISBN             DESC
@@ -1865,7 +2829,48 @@ OCESQL          BY REFERENCE SQ0013
 OCESQL     END-CALL.
        SQL-DECLARE-CURSOR-BOOK-LL-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       SQL-DECLARE-CURSOR-BOOK-SR SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  cursor for the AUTHORS/TITLE search
+OCESQL*   EXEC SQL
+OCESQL*        DECLARE   CURSOR_BOOK_SR CURSOR FOR
+OCESQL*        SELECT    AUTHORS
+OCESQL*                , TITLE
+OCESQL*                , ISBN
+OCESQL*        FROM      BOOK
+OCESQL*        WHERE     (
+OCESQL*                  AUTHORS LIKE :HV-SEARCH-TEXT
+OCESQL*               OR TITLE   LIKE :HV-SEARCH-TEXT
+OCESQL*                  )
+OCESQL*        AND       ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*        ORDER BY  AUTHORS          ASC
+OCESQL*                , TITLE            ASC
+OCESQL*                , ISBN             ASC
+OCESQL*   END-EXEC
+OCESQL*
+OCESQL*   .
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 62
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-SEARCH-TEXT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorDeclareParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGMOD7_CURSOR_BOOK_SR" & x"00"
+OCESQL          BY REFERENCE SQ0014
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       SQL-DECLARE-CURSOR-BOOK-SR-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        SQL-OPEN-CURSOR-BOOK-PF SECTION.
       *>------------------------------------------------------------------------
@@ -2003,13 +3008,31 @@ OCESQL     CALL "OCESQLCursorOpen" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "PGMOD7_CURSOR_BOOK_LL" & x"00"
 OCESQL     END-CALL
-          
+
           MOVE SQLCODE TO WS-SQL-STATUS
-          
+
           .
        SQL-OPEN-CURSOR-BOOK-LL-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-BOOK-SR SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        OPEN CURSOR_BOOK_SR
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGMOD7_CURSOR_BOOK_SR" & x"00"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-OPEN-CURSOR-BOOK-SR-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        SQL-FETCH-CURSOR-BOOK-PF SECTION.
       *>------------------------------------------------------------------------
@@ -2549,7 +3572,50 @@ OCESQL     END-CALL
           .
        SQL-FETCH-CURSOR-BOOK-LL-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-BOOK-SR SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        FETCH CURSOR_BOOK_SR
+OCESQL*        INTO    :HV-AUTHORS
+OCESQL*              , :HV-TITLE
+OCESQL*              , :HV-ISBN
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-AUTHORS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TITLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGMOD7_CURSOR_BOOK_SR" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-FETCH-CURSOR-BOOK-SR-EX.
+          EXIT.
+
       *>------------------------------------------------------------------------
        SQL-CLOSE-CURSOR-BOOK-PF SECTION.
       *>------------------------------------------------------------------------
@@ -2701,7 +3767,25 @@ OCESQL
           .
        SQL-CLOSE-CURSOR-BOOK-LL-EX.
           EXIT.
-          
+
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-BOOK-SR SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        CLOSE CURSOR_BOOK_SR
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGMOD7_CURSOR_BOOK_SR" & x"00"
+OCESQL     END-CALL
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          .
+       SQL-CLOSE-CURSOR-BOOK-SR-EX.
+          EXIT.
+
        END PROGRAM PGMOD7.
        END PROGRAM PGMOD7.
        END PROGRAM PGMOD7.
