@@ -0,0 +1,383 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGBASUM.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGBASUM.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGBASUM.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGBASUM.cob
+      *>
+      *> Purpose:      Author summary report - one line per author with
+      *>               the number of titles and the total page count in
+      *>               the catalog, ordered by author. This is a GROUP
+      *>               BY aggregate with nothing to validate, so unlike
+      *>               the other batch reports it queries BOOK directly
+      *>               through its own cursor rather than going through
+      *>               PGMOD7 (whose LN-MOD interface has no shape for
+      *>               an aggregate result).
+      *>
+      *> Author:       Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>
+      *> Usage:        AUTHRPT names the output report. Run as:
+      *>                  AUTHRPT=/path/to/authors.txt cobcrun PGBASUM
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBASUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-RPT-FILE ASSIGN TO "AUTHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTH-RPT-FILE.
+       01  AUTH-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS                PIC X(02).
+           88  WS-RPT-OK                    VALUE "00".
+
+      *> run totals, displayed in the end-of-job summary
+       01  WS-LINE-COUNT                PIC 9(09) COMP VALUE ZERO.
+
+      *> grand totals, accumulated one author line at a time and
+      *> written as the report's final total line
+       01  WS-GRAND-TITLE-COUNT         PIC 9(09) COMP VALUE ZERO.
+       01  WS-GRAND-PAGE-TOTAL          PIC 9(09) COMP VALUE ZERO.
+
+      *> one detail line of the report
+       01  WS-DETAIL-LINE.
+           05  WD-AUTHORS               PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WD-TITLE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WD-TOTAL-PAGES           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(13) VALUE SPACES.
+
+      *> the grand-total line at the end of the report
+       01  WS-TOTAL-LINE.
+           05  WT-LABEL                 PIC X(40) VALUE "GRAND TOTAL".
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WT-TITLE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WT-TOTAL-PAGES           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(13) VALUE SPACES.
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
+
+      *> linkage for PGSQLMSG
+       COPY "LNSQLMSG.cpy".
+
+      *> SQL communication area
+       COPY "sqlca.cbl".
+
+      *> SQL status
+       01  WS-SQL-STATUS                PIC S9(9) COMP-5.
+           88  SQL-STATUS-OK                VALUE    0.
+           88  SQL-STATUS-NOT-FOUND         VALUE  100.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-AUTHORS                    PIC X(40).
+       01 HV-TITLE-COUNT                PIC 9(09).
+       01 HV-TOTAL-PAGES                PIC 9(09).
+OCESQL*EXEC SQL END   DECLARE SECTION END-EXEC.
+
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(136) VALUE "SELECT AUTHORS, COUNT(*), SUM(P"
+OCESQL  &  "AGE_NR) FROM BOOK WHERE (DELETE_FLAG IS NULL OR DELETE_FLAG"
+OCESQL  &  " <> 'Y') GROUP BY AUTHORS ORDER BY AUTHORS ASC".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGBASUM SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBASUM: author summary report starting"
+
+           PERFORM CONNECT-DATABASE
+
+           IF LN-SQLCODE OF LN-MOD NOT = 0
+           THEN
+              DISPLAY "PGBASUM: connect failed - "
+                      LN-MSG-1 OF LN-MOD
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT AUTH-RPT-FILE
+
+           IF NOT WS-RPT-OK
+           THEN
+              DISPLAY "PGBASUM: unable to open AUTHRPT, status "
+                      WS-RPT-STATUS
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADING
+
+           PERFORM SQL-DECLARE-CURSOR-AUTH-SUM
+           PERFORM SQL-OPEN-CURSOR-AUTH-SUM
+
+           IF SQL-STATUS-OK
+           THEN
+              PERFORM SQL-FETCH-CURSOR-AUTH-SUM
+              PERFORM WRITE-ONE-AUTHOR-LINE UNTIL NOT SQL-STATUS-OK
+              PERFORM SQL-CLOSE-CURSOR-AUTH-SUM
+              PERFORM WRITE-REPORT-TOTAL
+           ELSE
+              DISPLAY "PGBASUM: could not open the author cursor, "
+                      "SQLCODE " WS-SQL-STATUS
+           END-IF
+
+           PERFORM SQL-COMMIT
+
+           CLOSE AUTH-RPT-FILE
+
+           PERFORM DISCONNECT-DATABASE
+
+           DISPLAY "PGBASUM: lines written " WS-LINE-COUNT
+
+           GOBACK
+
+           .
+       MAIN-PGBASUM-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  LN-CONNECT is left at its INITIALIZE default (spaces), so
+      *>  PGMOD7's CONNECT falls back to the environment variables -
+      *>  there is no screen here to prompt an operator
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       CONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       DISCONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-HEADING SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES TO AUTH-RPT-LINE
+           MOVE "AUTHOR SUMMARY REPORT - TITLES AND PAGES PER AUTHOR"
+             TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           MOVE SPACES TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           MOVE SPACES TO AUTH-RPT-LINE
+           MOVE "AUTHORS                              TITLES    PAGES"
+             TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           .
+       WRITE-REPORT-HEADING-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-ONE-AUTHOR-LINE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE WS-DETAIL-LINE
+           MOVE HV-AUTHORS                TO WD-AUTHORS
+           MOVE HV-TITLE-COUNT            TO WD-TITLE-COUNT
+           MOVE HV-TOTAL-PAGES            TO WD-TOTAL-PAGES
+
+           MOVE WS-DETAIL-LINE TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD HV-TITLE-COUNT TO WS-GRAND-TITLE-COUNT
+           ADD HV-TOTAL-PAGES TO WS-GRAND-PAGE-TOTAL
+
+           PERFORM SQL-FETCH-CURSOR-AUTH-SUM
+
+           .
+       WRITE-ONE-AUTHOR-LINE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           INITIALIZE WS-TOTAL-LINE
+           MOVE "GRAND TOTAL"           TO WT-LABEL
+           MOVE WS-GRAND-TITLE-COUNT    TO WT-TITLE-COUNT
+           MOVE WS-GRAND-PAGE-TOTAL     TO WT-TOTAL-PAGES
+
+           MOVE WS-TOTAL-LINE TO AUTH-RPT-LINE
+           WRITE AUTH-RPT-LINE
+
+           .
+       WRITE-REPORT-TOTAL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-COMMIT SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        COMMIT
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLExecCommit" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-COMMIT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-DECLARE-CURSOR-AUTH-SUM SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        DECLARE   CURSOR_AUTH_SUM CURSOR FOR
+OCESQL*        SELECT    AUTHORS
+OCESQL*                , COUNT(*)
+OCESQL*                , SUM(PAGE_NR)
+OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*        GROUP BY  AUTHORS
+OCESQL*        ORDER BY  AUTHORS          ASC
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorDeclare" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBASUM_CURSOR_AUTH_SUM" & x"00"
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+       SQL-DECLARE-CURSOR-AUTH-SUM-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-AUTH-SUM SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        OPEN CURSOR_AUTH_SUM
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBASUM_CURSOR_AUTH_SUM" & x"00"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-OPEN-CURSOR-AUTH-SUM-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-AUTH-SUM SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        FETCH CURSOR_AUTH_SUM
+OCESQL*        INTO    :HV-AUTHORS
+OCESQL*              , :HV-TITLE-COUNT
+OCESQL*              , :HV-TOTAL-PAGES
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 40
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-AUTHORS
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TITLE-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TOTAL-PAGES
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBASUM_CURSOR_AUTH_SUM" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-FETCH-CURSOR-AUTH-SUM-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-AUTH-SUM SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        CLOSE CURSOR_AUTH_SUM
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBASUM_CURSOR_AUTH_SUM" & x"00"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-CLOSE-CURSOR-AUTH-SUM-EX.
+          EXIT.
+
+       END PROGRAM PGBASUM.
