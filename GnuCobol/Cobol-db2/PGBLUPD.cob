@@ -0,0 +1,386 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGBLUPD.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGBLUPD.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGBLUPD.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGBLUPD.cob
+      *>
+      *> Purpose:      Update-counter rollover watch report - lists
+      *>               every book whose LUPD_COUNTER is within 1000
+      *>               updates of its rollover limit (999999), ordered
+      *>               with the closest-to-rollover ISBN first. This is
+      *>               the batch counterpart to PGMOD7's CHECK-LUPD-
+      *>               COUNTER-WRAP, which only ever warns about the one
+      *>               book that was just updated; this report lets an
+      *>               operator see the whole at-risk list at once. Like
+      *>               PGBASUM, it queries BOOK directly through its own
+      *>               cursor rather than going through PGMOD7.
+      *>
+      *> Author:       Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>
+      *> Usage:        LUPDRPT names the output report. Run as:
+      *>                  LUPDRPT=/path/to/lupdwatch.txt cobcrun PGBLUPD
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBLUPD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LUPD-RPT-FILE ASSIGN TO "LUPDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LUPD-RPT-FILE.
+       01  LUPD-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> same rollover and how-close-to-list-at thresholds as PGMOD7's
+      *> CHECK-LUPD-COUNTER-WRAP - a book is listed once it is within
+      *> 1000 updates of the 999999 rollover limit
+       78 C-LUPD-COUNTER-LIST-AT         VALUE 999000.
+
+       01  WS-RPT-STATUS                PIC X(02).
+           88  WS-RPT-OK                    VALUE "00".
+
+      *> run totals, displayed in the end-of-job summary and written
+      *> as the report's final total line
+       01  WS-LINE-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  WS-TOTAL-EDIT                PIC ZZZ,ZZZ,ZZ9.
+
+      *> one detail line of the report
+       01  WS-DETAIL-LINE.
+           05  WD-ISBN                  PIC 9(13).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WD-TITLE                 PIC X(60).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WD-LUPD-COUNTER          PIC ZZZ,ZZ9.
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
+
+      *> SQL communication area
+       COPY "sqlca.cbl".
+
+      *> SQL status
+       01  WS-SQL-STATUS                PIC S9(9) COMP-5.
+           88  SQL-STATUS-OK                VALUE    0.
+           88  SQL-STATUS-NOT-FOUND         VALUE  100.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-ISBN                       PIC 9(13).
+       01 HV-TITLE                      PIC X(60).
+       01 HV-LUPD-COUNTER               PIC 9(06).
+       01 HV-LUPD-COUNTER-LIST-AT       PIC 9(06).
+OCESQL*EXEC SQL END   DECLARE SECTION END-EXEC.
+
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(142) VALUE "SELECT ISBN, TITLE, LUPD_COUN"
+OCESQL  &  "TER FROM BOOK WHERE (DELETE_FLAG IS NULL OR DELETE_FLAG <>"
+OCESQL  &  " 'Y') AND LUPD_COUNTER >= $1 ORDER BY LUPD_COUNTER DESC".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGBLUPD SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBLUPD: update-counter rollover watch report "
+                   "starting"
+
+           PERFORM CONNECT-DATABASE
+
+           IF LN-SQLCODE OF LN-MOD NOT = 0
+           THEN
+              DISPLAY "PGBLUPD: connect failed - "
+                      LN-MSG-1 OF LN-MOD
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT LUPD-RPT-FILE
+
+           IF NOT WS-RPT-OK
+           THEN
+              DISPLAY "PGBLUPD: unable to open LUPDRPT, status "
+                      WS-RPT-STATUS
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADING
+
+           MOVE C-LUPD-COUNTER-LIST-AT TO HV-LUPD-COUNTER-LIST-AT
+
+           PERFORM SQL-DECLARE-CURSOR-LUPD-WATCH
+           PERFORM SQL-OPEN-CURSOR-LUPD-WATCH
+
+           IF SQL-STATUS-OK
+           THEN
+              PERFORM SQL-FETCH-CURSOR-LUPD-WATCH
+              PERFORM WRITE-ONE-BOOK-LINE UNTIL NOT SQL-STATUS-OK
+              PERFORM SQL-CLOSE-CURSOR-LUPD-WATCH
+              PERFORM WRITE-REPORT-TOTAL
+           ELSE
+              DISPLAY "PGBLUPD: could not open the rollover-watch "
+                      "cursor, SQLCODE " WS-SQL-STATUS
+           END-IF
+
+           PERFORM SQL-COMMIT
+
+           CLOSE LUPD-RPT-FILE
+
+           PERFORM DISCONNECT-DATABASE
+
+           DISPLAY "PGBLUPD: lines written " WS-LINE-COUNT
+
+           GOBACK
+
+           .
+       MAIN-PGBLUPD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  LN-CONNECT is left at its INITIALIZE default (spaces), so
+      *>  PGMOD7's CONNECT falls back to the environment variables -
+      *>  there is no screen here to prompt an operator
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       CONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       DISCONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-HEADING SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES TO LUPD-RPT-LINE
+           MOVE "UPDATE-COUNTER ROLLOVER WATCH - CLOSEST TO LIMIT FIRST"
+             TO LUPD-RPT-LINE
+           WRITE LUPD-RPT-LINE
+
+           MOVE SPACES TO LUPD-RPT-LINE
+           WRITE LUPD-RPT-LINE
+
+           MOVE SPACES TO LUPD-RPT-LINE
+           MOVE "ISBN" TO LUPD-RPT-LINE(1:4)
+           MOVE "TITLE" TO LUPD-RPT-LINE(17:5)
+           MOVE "LUPD_COUNTER" TO LUPD-RPT-LINE(68:12)
+           WRITE LUPD-RPT-LINE
+
+           .
+       WRITE-REPORT-HEADING-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-ONE-BOOK-LINE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE WS-DETAIL-LINE
+           MOVE HV-ISBN                   TO WD-ISBN
+           MOVE HV-TITLE                  TO WD-TITLE
+           MOVE HV-LUPD-COUNTER           TO WD-LUPD-COUNTER
+
+           MOVE WS-DETAIL-LINE TO LUPD-RPT-LINE
+           WRITE LUPD-RPT-LINE
+
+           ADD 1 TO WS-LINE-COUNT
+
+           PERFORM SQL-FETCH-CURSOR-LUPD-WATCH
+
+           .
+       WRITE-ONE-BOOK-LINE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES TO LUPD-RPT-LINE
+           WRITE LUPD-RPT-LINE
+
+           MOVE SPACES TO LUPD-RPT-LINE
+           MOVE "TOTAL BOOKS LISTED:" TO LUPD-RPT-LINE(1:19)
+           MOVE WS-LINE-COUNT TO WS-TOTAL-EDIT
+           MOVE WS-TOTAL-EDIT TO LUPD-RPT-LINE(21:11)
+           WRITE LUPD-RPT-LINE
+
+           .
+       WRITE-REPORT-TOTAL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-COMMIT SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        COMMIT
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLExecCommit" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-COMMIT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-DECLARE-CURSOR-LUPD-WATCH SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        DECLARE   CURSOR_LUPD_WATCH CURSOR FOR
+OCESQL*        SELECT    ISBN
+OCESQL*                , TITLE
+OCESQL*                , LUPD_COUNTER
+OCESQL*        FROM      BOOK
+OCESQL*        WHERE     ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*        AND       LUPD_COUNTER     >= :HV-LUPD-COUNTER-LIST-AT
+OCESQL*        ORDER BY  LUPD_COUNTER     DESC
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 6
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-COUNTER-LIST-AT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorDeclareParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBLUPD_CURSOR_LUPD_WATCH" & x"00"
+OCESQL          BY REFERENCE SQ0001
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       SQL-DECLARE-CURSOR-LUPD-WATCH-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-OPEN-CURSOR-LUPD-WATCH SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        OPEN CURSOR_LUPD_WATCH
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorOpen" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBLUPD_CURSOR_LUPD_WATCH" & x"00"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-OPEN-CURSOR-LUPD-WATCH-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-FETCH-CURSOR-LUPD-WATCH SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        FETCH CURSOR_LUPD_WATCH
+OCESQL*        INTO    :HV-ISBN
+OCESQL*              , :HV-TITLE
+OCESQL*              , :HV-LUPD-COUNTER
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 13
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ISBN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 60
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-TITLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 6
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-LUPD-COUNTER
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLCursorFetchOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBLUPD_CURSOR_LUPD_WATCH" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-FETCH-CURSOR-LUPD-WATCH-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CLOSE-CURSOR-LUPD-WATCH SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        CLOSE CURSOR_LUPD_WATCH
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLCursorClose"  USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "PGBLUPD_CURSOR_LUPD_WATCH" & x"00"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-CLOSE-CURSOR-LUPD-WATCH-EX.
+          EXIT.
+
+       END PROGRAM PGBLUPD.
