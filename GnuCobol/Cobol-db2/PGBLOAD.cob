@@ -0,0 +1,320 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGBLOAD.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGBLOAD.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGBLOAD.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGBLOAD.cob
+      *>
+      *> Purpose:      Batch catalog loader - reads a sequential extract of
+      *>               BOOK rows and inserts each one through PGMOD7, the
+      *>               same module the interactive screens use, so the
+      *>               business rules (ISBN-13 check digit, duplicate
+      *>               detection, etc.) are never bypassed by a bulk load.
+      *>
+      *>               Connects to the database through PGMOD7's batch
+      *>               connect mode (LN-CONNECT left blank, so PGMOD7 picks
+      *>               up PGDATABASE/PGUSER/PGPASSWORD from the environment)
+      *>               - there is no operator present to prompt.
+      *>
+      *> Author:       Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>
+      *>               BOOKCKPT holds a single count of input records
+      *>               already loaded; if a run aborts partway through,
+      *>               the next run reads BOOKCKPT and skips back to
+      *>               where it left off instead of reloading (and
+      *>               re-rejecting as a duplicate ISBN) everything
+      *>               that already made it into the database.
+      *>
+      *> Usage:        BOOKIN names the input extract (one fixed-length
+      *>               BOOK-IN-RECORD per line). Run as:
+      *>                  BOOKIN=/path/to/extract.txt cobcrun PGBLOAD
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version.
+      *>            - added BOOKCKPT checkpoint/restart so an aborted
+      *>              load can resume without reloading already-loaded
+      *>              records.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-IN-FILE ASSIGN TO "BOOKIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOKIN-STATUS.
+
+           SELECT BOOK-CKPT-FILE ASSIGN TO "BOOKCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-IN-FILE.
+       01  BOOK-IN-RECORD.
+           05  BI-ISBN                  PIC 9(13).
+           05  BI-AUTHORS               PIC X(40).
+           05  BI-TITLE                 PIC X(60).
+           05  BI-PUB-DATE              PIC X(10).
+           05  BI-PAGE-NR               PIC 9(04).
+
+       FD  BOOK-CKPT-FILE.
+       01  BOOK-CKPT-RECORD.
+           05  CK-READ-COUNT            PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BOOKIN-STATUS             PIC X(02).
+           88  WS-BOOKIN-OK                 VALUE "00".
+           88  WS-BOOKIN-EOF                VALUE "10".
+
+       01  WS-CKPT-STATUS               PIC X(02).
+           88  WS-CKPT-OK                   VALUE "00".
+
+       01  WS-EOF-SW                    PIC X(01) VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+      *> run totals, displayed in the end-of-job summary
+       01  WS-READ-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  WS-INSERT-COUNT              PIC 9(09) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT              PIC 9(09) COMP VALUE ZERO.
+
+      *> checkpoint/restart
+       01  WS-CKPT-START-COUNT          PIC 9(09) COMP VALUE ZERO.
+       01  WS-CKPT-POSITION             PIC 9(09) COMP VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(09) COMP VALUE ZERO.
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGBLOAD SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBLOAD: catalog load starting"
+
+           PERFORM CONNECT-DATABASE
+
+           IF LN-SQLCODE OF LN-MOD NOT = 0
+           THEN
+              DISPLAY "PGBLOAD: connect failed - "
+                      LN-MSG-1 OF LN-MOD
+              GOBACK
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT BOOK-IN-FILE
+
+           IF NOT WS-BOOKIN-OK
+           THEN
+              DISPLAY "PGBLOAD: unable to open BOOKIN, status "
+                      WS-BOOKIN-STATUS
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           PERFORM READ-BOOK-IN-RECORD
+
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                    UNTIL WS-SKIP-COUNT > WS-CKPT-START-COUNT
+                       OR WS-EOF
+              PERFORM READ-BOOK-IN-RECORD
+           END-PERFORM
+
+           PERFORM LOAD-ONE-BOOK UNTIL WS-EOF
+
+           CLOSE BOOK-IN-FILE
+
+           PERFORM DISCONNECT-DATABASE
+
+      *>     the file was read to the end, so there is nothing left to
+      *>     restart from - reset the checkpoint for the next load
+           PERFORM CLEAR-CHECKPOINT
+
+           PERFORM DISPLAY-LOAD-SUMMARY
+
+           GOBACK
+
+           .
+       MAIN-PGBLOAD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  LN-CONNECT is left at its INITIALIZE default (spaces), so
+      *>  PGMOD7's CONNECT falls back to the environment variables -
+      *>  there is no screen here to prompt an operator
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       CONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       DISCONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       READ-BOOK-IN-RECORD SECTION.
+      *>------------------------------------------------------------------------
+
+           READ BOOK-IN-FILE
+
+           EVALUATE TRUE
+           WHEN     WS-BOOKIN-OK
+              ADD 1 TO WS-READ-COUNT
+           WHEN     WS-BOOKIN-EOF
+              SET WS-EOF TO TRUE
+           WHEN     OTHER
+              DISPLAY "PGBLOAD: read error on BOOKIN, status "
+                      WS-BOOKIN-STATUS
+              SET WS-EOF TO TRUE
+           END-EVALUATE
+
+           .
+       READ-BOOK-IN-RECORD-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       LOAD-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  restart support: if a prior run left a checkpoint behind,
+      *>  pick up the input file position it recorded instead of
+      *>  starting the load over from record one
+           MOVE ZERO TO WS-CKPT-START-COUNT
+           MOVE ZERO TO WS-CKPT-POSITION
+
+           OPEN INPUT BOOK-CKPT-FILE
+
+           IF WS-CKPT-OK
+           THEN
+              READ BOOK-CKPT-FILE
+              IF WS-CKPT-OK
+              THEN
+                 MOVE CK-READ-COUNT TO WS-CKPT-START-COUNT
+                 MOVE CK-READ-COUNT TO WS-CKPT-POSITION
+                 DISPLAY "PGBLOAD: resuming from checkpoint, "
+                         WS-CKPT-START-COUNT
+                         " records already loaded"
+              END-IF
+              CLOSE BOOK-CKPT-FILE
+           END-IF
+
+           .
+       LOAD-CHECKPOINT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SAVE-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+
+           OPEN OUTPUT BOOK-CKPT-FILE
+           MOVE WS-CKPT-POSITION TO CK-READ-COUNT
+           WRITE BOOK-CKPT-RECORD
+           CLOSE BOOK-CKPT-FILE
+
+           .
+       SAVE-CHECKPOINT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLEAR-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+
+           OPEN OUTPUT BOOK-CKPT-FILE
+           CLOSE BOOK-CKPT-FILE
+
+           .
+       CLEAR-CHECKPOINT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       LOAD-ONE-BOOK SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           MOVE BI-ISBN                 TO LN-INP-ISBN      OF LN-MOD
+           MOVE BI-AUTHORS              TO LN-INP-AUTHORS   OF LN-MOD
+           MOVE BI-TITLE                TO LN-INP-TITLE     OF LN-MOD
+           MOVE BI-PUB-DATE             TO LN-INP-PUB-DATE  OF LN-MOD
+           MOVE BI-PAGE-NR              TO LN-INP-PAGE-NR   OF LN-MOD
+           SET V-LN-FNC-INSERT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           IF LN-SQLCODE OF LN-MOD = 0
+           THEN
+              ADD 1 TO WS-INSERT-COUNT
+           ELSE
+              ADD 1 TO WS-REJECT-COUNT
+              DISPLAY "PGBLOAD: rejected ISBN " BI-ISBN
+                      " - " LN-MSG-1 OF LN-MOD
+           END-IF
+
+      *>     the record just handled above is now either inserted or
+      *>     definitively rejected, so it is safe to record it as
+      *>     done - WS-CKPT-POSITION only advances here, once per
+      *>     record actually handled by this section, never during
+      *>     the startup skip-loop's catch-up reads of records a
+      *>     prior run already finished, so a restart never saves a
+      *>     count inflated by records it only re-read, not reloaded
+           ADD 1 TO WS-CKPT-POSITION
+           PERFORM SAVE-CHECKPOINT
+
+           PERFORM READ-BOOK-IN-RECORD
+
+           .
+       LOAD-ONE-BOOK-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISPLAY-LOAD-SUMMARY SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBLOAD: records read    " WS-READ-COUNT
+           DISPLAY "PGBLOAD: records inserted " WS-INSERT-COUNT
+           DISPLAY "PGBLOAD: records rejected " WS-REJECT-COUNT
+
+           .
+       DISPLAY-LOAD-SUMMARY-EX.
+          EXIT.
+
+       END PROGRAM PGBLOAD.
