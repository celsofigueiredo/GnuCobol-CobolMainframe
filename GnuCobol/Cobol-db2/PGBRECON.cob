@@ -0,0 +1,402 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGBRECON.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGBRECON.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGBRECON.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGBRECON.cob
+      *>
+      *> Purpose:      Daily control-total reconciliation for BOOK. Totals
+      *>               the active row count and page count the same way
+      *>               SQL-COUNT-BOOK does (soft-deleted rows excluded),
+      *>               compares them against the totals the previous run
+      *>               left behind, and reports the movement since then.
+      *>               Since BOOK only grows through INSERT-BOOK/UPDATE-BOOK
+      *>               and rows are soft-deleted rather than removed, a
+      *>               drop in either total between runs cannot be normal
+      *>               activity - it is flagged so someone can look into it
+      *>               rather than silently overwriting the control record.
+      *>
+      *> Author:       Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>
+      *> Usage:        RECONRPT names the reconciliation report. BOOKCTL
+      *>               holds the control totals between runs - if it does
+      *>               not exist yet the first run has nothing to compare
+      *>               against and simply establishes it. Run as:
+      *>                  RECONRPT=/path/to/recon.txt
+      *>                  BOOKCTL=/path/to/book.ctl
+      *>                  cobcrun PGBRECON
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT BOOK-CTL-FILE ASSIGN TO "BOOKCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-LINE                PIC X(80).
+
+       FD  BOOK-CTL-FILE.
+       01  BOOK-CTL-RECORD.
+           05  CT-ROW-COUNT              PIC 9(09).
+           05  CT-PAGE-TOTAL             PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RPT-STATUS                PIC X(02).
+           88  WS-RPT-OK                    VALUE "00".
+
+       01  WS-CTL-STATUS                PIC X(02).
+           88  WS-CTL-OK                    VALUE "00".
+
+      *> previous run's control totals, zero when there is no prior run
+       01  WS-PREV-ROW-COUNT            PIC 9(09) COMP VALUE ZERO.
+       01  WS-PREV-PAGE-TOTAL           PIC 9(09) COMP VALUE ZERO.
+       01  WS-HAD-PRIOR-CTL             PIC X(01) VALUE "N".
+           88  WS-HAD-PRIOR-CTL-YES         VALUE "Y".
+
+      *> this run's control totals
+       01  WS-CURR-ROW-COUNT            PIC 9(09) COMP VALUE ZERO.
+       01  WS-CURR-PAGE-TOTAL           PIC 9(09) COMP VALUE ZERO.
+
+      *> movement since the previous run - signed, so a drop shows as
+      *> a negative number instead of wrapping
+       01  WS-ROW-DELTA                 PIC S9(09) COMP VALUE ZERO.
+       01  WS-PAGE-DELTA                PIC S9(09) COMP VALUE ZERO.
+
+       01  WS-DETAIL-LINE               PIC X(80).
+       01  WS-NR-EDIT                   PIC -(9)9.
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
+
+      *> SQL communication area
+       COPY "sqlca.cbl".
+
+      *> SQL status
+       01  WS-SQL-STATUS                PIC S9(9) COMP-5.
+           88  SQL-STATUS-OK                VALUE    0.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 HV-ROW-COUNT                  PIC 9(09).
+       01 HV-PAGE-TOTAL                 PIC 9(09).
+OCESQL*EXEC SQL END   DECLARE SECTION END-EXEC.
+
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(101) VALUE "SELECT COUNT(*), COALESCE(SUM(P"
+OCESQL  &  "AGE_NR),0) FROM BOOK WHERE (DELETE_FLAG IS NULL OR DELETE_F"
+OCESQL  &  "LAG <> 'Y')".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGBRECON SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBRECON: control-total reconciliation starting"
+
+           PERFORM CONNECT-DATABASE
+
+           IF LN-SQLCODE OF LN-MOD NOT = 0
+           THEN
+              DISPLAY "PGBRECON: connect failed - "
+                      LN-MSG-1 OF LN-MOD
+              GOBACK
+           END-IF
+
+           PERFORM OPEN-RECON-RPT-FILE
+
+           PERFORM LOAD-PRIOR-CONTROL-TOTALS
+
+           PERFORM SQL-SELECT-BOOK-TOTALS
+
+           IF NOT SQL-STATUS-OK
+           THEN
+              DISPLAY "PGBRECON: could not read the book totals, "
+                      "SQLCODE " WS-SQL-STATUS
+              CLOSE RECON-RPT-FILE
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           MOVE HV-ROW-COUNT  TO WS-CURR-ROW-COUNT
+           MOVE HV-PAGE-TOTAL TO WS-CURR-PAGE-TOTAL
+
+           PERFORM COMPUTE-DELTAS
+
+           PERFORM WRITE-RECONCILIATION-REPORT
+
+           PERFORM SAVE-CURRENT-CONTROL-TOTALS
+
+           CLOSE RECON-RPT-FILE
+
+           PERFORM DISCONNECT-DATABASE
+
+           DISPLAY "PGBRECON: reconciliation complete"
+
+           GOBACK
+
+           .
+       MAIN-PGBRECON-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  LN-CONNECT is left at its INITIALIZE default (spaces), so
+      *>  PGMOD7's CONNECT falls back to the environment variables -
+      *>  there is no screen here to prompt an operator
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       CONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       DISCONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-RECON-RPT-FILE SECTION.
+      *>------------------------------------------------------------------------
+
+           OPEN OUTPUT RECON-RPT-FILE
+
+           IF NOT WS-RPT-OK
+           THEN
+              DISPLAY "PGBRECON: unable to open RECONRPT, status "
+                      WS-RPT-STATUS
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           MOVE SPACES TO RECON-RPT-LINE
+           MOVE "BOOK CONTROL-TOTAL RECONCILIATION" TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           .
+       OPEN-RECON-RPT-FILE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       LOAD-PRIOR-CONTROL-TOTALS SECTION.
+      *>------------------------------------------------------------------------
+
+           OPEN INPUT BOOK-CTL-FILE
+
+           IF WS-CTL-OK
+           THEN
+              READ BOOK-CTL-FILE
+              IF WS-CTL-OK
+              THEN
+                 SET WS-HAD-PRIOR-CTL-YES TO TRUE
+                 MOVE CT-ROW-COUNT  TO WS-PREV-ROW-COUNT
+                 MOVE CT-PAGE-TOTAL TO WS-PREV-PAGE-TOTAL
+              END-IF
+              CLOSE BOOK-CTL-FILE
+           END-IF
+
+           .
+       LOAD-PRIOR-CONTROL-TOTALS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SAVE-CURRENT-CONTROL-TOTALS SECTION.
+      *>------------------------------------------------------------------------
+
+           OPEN OUTPUT BOOK-CTL-FILE
+           MOVE WS-CURR-ROW-COUNT  TO CT-ROW-COUNT
+           MOVE WS-CURR-PAGE-TOTAL TO CT-PAGE-TOTAL
+           WRITE BOOK-CTL-RECORD
+           CLOSE BOOK-CTL-FILE
+
+           .
+       SAVE-CURRENT-CONTROL-TOTALS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       COMPUTE-DELTAS SECTION.
+      *>------------------------------------------------------------------------
+
+           IF WS-HAD-PRIOR-CTL-YES
+           THEN
+              COMPUTE WS-ROW-DELTA
+                 = WS-CURR-ROW-COUNT - WS-PREV-ROW-COUNT
+              COMPUTE WS-PAGE-DELTA
+                 = WS-CURR-PAGE-TOTAL - WS-PREV-PAGE-TOTAL
+           ELSE
+              MOVE ZERO TO WS-ROW-DELTA
+              MOVE ZERO TO WS-PAGE-DELTA
+           END-IF
+
+           .
+       COMPUTE-DELTAS-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-RECONCILIATION-REPORT SECTION.
+      *>------------------------------------------------------------------------
+
+           IF NOT WS-HAD-PRIOR-CTL-YES
+           THEN
+              MOVE SPACES TO RECON-RPT-LINE
+              MOVE "No prior control totals found - establishing them"
+                TO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+              MOVE SPACES TO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+           END-IF
+
+           MOVE WS-PREV-ROW-COUNT TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Previous row count:  " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-CURR-ROW-COUNT TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Current row count:   " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-ROW-DELTA TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Row count movement:  " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE SPACES TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-PREV-PAGE-TOTAL TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Previous page total: " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-CURR-PAGE-TOTAL TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Current page total:  " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           MOVE WS-PAGE-DELTA TO WS-NR-EDIT
+           MOVE SPACES TO WS-DETAIL-LINE
+           STRING "Page total movement: " WS-NR-EDIT
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE
+           MOVE WS-DETAIL-LINE TO RECON-RPT-LINE
+           WRITE RECON-RPT-LINE
+
+           IF WS-HAD-PRIOR-CTL-YES
+              AND (WS-ROW-DELTA < 0 OR WS-PAGE-DELTA < 0)
+           THEN
+              MOVE SPACES TO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+              MOVE SPACES TO RECON-RPT-LINE
+              MOVE "*** WARNING: control total decreased since the"
+                TO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+              MOVE SPACES TO RECON-RPT-LINE
+              MOVE "*** last run - investigate"
+                TO RECON-RPT-LINE
+              WRITE RECON-RPT-LINE
+           END-IF
+
+           .
+       WRITE-RECONCILIATION-REPORT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-SELECT-BOOK-TOTALS SECTION.
+      *>------------------------------------------------------------------------
+
+OCESQL*   EXEC SQL
+OCESQL*        SELECT   COUNT(*), COALESCE(SUM(PAGE_NR),0)
+OCESQL*        INTO     :HV-ROW-COUNT, :HV-PAGE-TOTAL
+OCESQL*        FROM     BOOK
+OCESQL*        WHERE    ( DELETE_FLAG IS NULL OR DELETE_FLAG <> 'Y' )
+OCESQL*   END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-ROW-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE HV-PAGE-TOTAL
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           .
+       SQL-SELECT-BOOK-TOTALS-EX.
+          EXIT.
+
+       END PROGRAM PGBRECON.
