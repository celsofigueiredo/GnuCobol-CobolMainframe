@@ -0,0 +1,164 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGSQLMSG.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGSQLMSG.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGSQLMSG.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGSQLMSG.cob
+      *>
+      *> Purpose:      Translate the current SQLCA into the four-line
+      *>               business message block every PGMOD7-style module
+      *>               forwards to its caller.
+      *>
+      *> Author:       Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2018.07.13
+      *>
+      *> Usage:        CALL "PGSQLMSG" USING SQLCA, LN-SQLMSG
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2018.07.13 Laszlo Erdos:
+      *>            - first version.
+      *> 2026.08.09 Celso:
+      *>            - added the known-constraint lookup table so a CHECK or
+      *>              FOREIGN KEY violation reads as a business rule instead
+      *>              of a raw Postgres error text.
+      *>            - added AUTHOR_AUTHOR_NAME_KEY and BOOK_LUPD_COUNTER_
+      *>              CHECK to the lookup table.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGSQLMSG.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> how many entries are loaded in the constraint lookup table
+       78 C-CONSTRAINT-NR               VALUE 6.
+
+      *> index for the table search
+       01 WS-IND-1                      PIC S9(4) COMP.
+       01 WS-TALLY                      PIC S9(4) COMP.
+
+       01 WS-FOUND-SW                   PIC X(01) VALUE "N".
+          88 WS-FOUND                       VALUE "Y".
+          88 WS-NOT-FOUND                   VALUE "N".
+
+      *> table of known constraint names translated to business messages.
+      *> the name length is kept alongside the name because INSPECT ...
+      *> FOR ALL needs an operand with no trailing blanks to match on.
+       01 WS-CONSTRAINT-TABLE-DATA.
+          05 FILLER PIC X(30) VALUE "BOOK_PAGE_NR_CHECK".
+          05 FILLER PIC 9(02) VALUE 18.
+          05 FILLER PIC X(80)
+             VALUE "Page count must be positive.".
+          05 FILLER PIC X(30) VALUE "BOOK_PUB_DATE_CHECK".
+          05 FILLER PIC 9(02) VALUE 19.
+          05 FILLER PIC X(80)
+             VALUE "Publication date is not valid.".
+          05 FILLER PIC X(30) VALUE "BOOK_AUTHOR_AUTHOR_FK".
+          05 FILLER PIC 9(02) VALUE 21.
+          05 FILLER PIC X(80)
+             VALUE "Unknown author reference; the author record "
+          &  "must exist first.".
+          05 FILLER PIC X(30) VALUE "BOOK_AUTHOR_BOOK_FK".
+          05 FILLER PIC 9(02) VALUE 19.
+          05 FILLER PIC X(80)
+             VALUE "Unknown book reference for this author link.".
+          05 FILLER PIC X(30) VALUE "AUTHOR_AUTHOR_NAME_KEY".
+          05 FILLER PIC 9(02) VALUE 22.
+          05 FILLER PIC X(80)
+             VALUE "This author already exists.".
+          05 FILLER PIC X(30) VALUE "BOOK_LUPD_COUNTER_CHECK".
+          05 FILLER PIC 9(02) VALUE 23.
+          05 FILLER PIC X(80)
+             VALUE "Update counter is out of range.".
+
+       01 WS-CONSTRAINT-TABLE REDEFINES WS-CONSTRAINT-TABLE-DATA.
+          05 WS-CONSTRAINT-ENTRY OCCURS 6 TIMES.
+             10 WS-CONSTRAINT-NAME      PIC X(30).
+             10 WS-CONSTRAINT-NAME-LEN  PIC 9(02).
+             10 WS-CONSTRAINT-MSG       PIC X(80).
+
+       LINKAGE SECTION.
+       COPY "sqlca.cbl".
+       COPY "LNSQLMSG.cpy".
+
+       PROCEDURE DIVISION USING SQLCA LN-SQLMSG.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGSQLMSG SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-SQLMSG
+          SET WS-NOT-FOUND TO TRUE
+
+          IF SQLCODE NOT = ZERO
+          THEN
+             PERFORM FIND-CONSTRAINT-MSG
+          END-IF
+
+          IF WS-FOUND
+          THEN
+             MOVE WS-CONSTRAINT-MSG(WS-IND-1)
+               TO LN-MSG-1
+          ELSE
+             MOVE SQLERRMC
+               TO LN-MSG-1
+          END-IF
+
+          GOBACK
+
+          .
+       MAIN-PGSQLMSG-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FIND-CONSTRAINT-MSG SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  look for one of the known constraint names inside the raw
+      *>  Postgres error text returned in SQLERRMC
+          PERFORM VARYING WS-IND-1 FROM 1 BY 1
+            UNTIL WS-IND-1 > C-CONSTRAINT-NR
+               OR WS-FOUND
+
+             MOVE 0 TO WS-TALLY
+             INSPECT SQLERRMC TALLYING WS-TALLY
+                FOR ALL WS-CONSTRAINT-NAME(WS-IND-1)
+                         (1:WS-CONSTRAINT-NAME-LEN(WS-IND-1))
+
+             IF WS-TALLY > 0
+             THEN
+                SET WS-FOUND TO TRUE
+             END-IF
+          END-PERFORM
+
+      *>  the PERFORM VARYING above increments WS-IND-1 one last time
+      *>  before the WS-FOUND test stops it, so step back to the hit
+          IF WS-FOUND
+          THEN
+             SUBTRACT 1 FROM WS-IND-1
+          END-IF
+
+          .
+       FIND-CONSTRAINT-MSG-EX.
+          EXIT.
+
+       END PROGRAM PGSQLMSG.
