@@ -0,0 +1,344 @@
+      *>************************************************************************
+      *>  This file is part of DBsample.
+      *>
+      *>  PGBINV.cob is free software: you can redistribute it and/or
+      *>  modify it under the terms of the GNU Lesser General Public License as
+      *>  published by the Free Software Foundation, either version 3 of the
+      *>  License, or (at your option) any later version.
+      *>
+      *>  PGBINV.cob is distributed in the hope that it will be useful,
+      *>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+      *>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+      *>  See the GNU Lesser General Public License for more details.
+      *>
+      *>  You should have received a copy of the GNU Lesser General Public
+      *>  License along with PGBINV.cob.
+      *>  If not, see <http://www.gnu.org/licenses/>.
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      PGBINV.cob
+      *>
+      *> Purpose:      Printed book inventory report, one line per book,
+      *>               ordered by author/title. Walks the whole catalog
+      *>               through PGMOD7's LIST-FIRST/LIST-NEXT functions
+      *>               (already ordered AUTHORS/TITLE/ISBN ascending for
+      *>               the interactive list screen) rather than querying
+      *>               BOOK directly, so soft-deleted rows stay excluded
+      *>               the same way they are everywhere else.
+      *>
+      *> Author:       Celso
+      *>
+      *> Date-Written: 2026.08.09
+      *>
+      *> Usage:        BOOKRPT names the output report. Run as:
+      *>                  BOOKRPT=/path/to/inventory.txt cobcrun PGBINV
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.09 Celso:
+      *>            - first version.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGBINV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-RPT-FILE ASSIGN TO "BOOKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOK-RPT-FILE.
+       01  BOOK-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *> PGMOD7 LIST-* batch size - the largest row set one LIST-FIRST/
+      *> LIST-NEXT call can return, unrelated to the printed page below
+       78 C-RPT-MAX-LINE-NR             VALUE 500.
+
+      *> printed page size - how many detail lines fit between one
+      *> page heading and the next
+       78 C-RPT-LINES-PER-PAGE          VALUE 60.
+
+       01  WS-RPT-STATUS                PIC X(02).
+           88  WS-RPT-OK                    VALUE "00".
+
+       01  WS-IND-1                     PIC S9(4) COMP.
+
+       01  WS-MORE-SW                   PIC X(01) VALUE "Y".
+           88  WS-MORE-PAGES                VALUE "Y".
+           88  WS-NO-MORE-PAGES             VALUE "N".
+
+      *> restart point for the next LIST-NEXT call
+       01  WS-LAST-AUTHORS              PIC X(40).
+       01  WS-LAST-TITLE                PIC X(60).
+       01  WS-LAST-ISBN                 PIC 9(13).
+
+      *> run totals, displayed in the end-of-job summary and written
+      *> as the report's final total line
+       01  WS-LINE-COUNT                PIC 9(09) COMP VALUE ZERO.
+       01  WS-TOTAL-EDIT                PIC ZZZ,ZZZ,ZZ9.
+
+      *> printed-page bookkeeping - how many detail lines have gone on
+      *> the current page, and which printed page this is
+       01  WS-PRT-LINE-ON-PAGE          PIC 9(04) COMP VALUE ZERO.
+       01  WS-PRT-PAGE-NR               PIC 9(04) COMP VALUE ZERO.
+       01  WS-PRT-PAGE-NR-EDIT          PIC ZZZZ9.
+
+      *> one detail line of the report
+       01  WS-DETAIL-LINE.
+           05  WD-LINE-NR               PIC ZZZZ9.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WD-AUTHORS               PIC X(40).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WD-TITLE                 PIC X(60).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WD-ISBN                  PIC 9(13).
+           05  FILLER                   PIC X(09) VALUE SPACES.
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-PGBINV SECTION.
+      *>------------------------------------------------------------------------
+
+           DISPLAY "PGBINV: book inventory report starting"
+
+           PERFORM CONNECT-DATABASE
+
+           IF LN-SQLCODE OF LN-MOD NOT = 0
+           THEN
+              DISPLAY "PGBINV: connect failed - "
+                      LN-MSG-1 OF LN-MOD
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT BOOK-RPT-FILE
+
+           IF NOT WS-RPT-OK
+           THEN
+              DISPLAY "PGBINV: unable to open BOOKRPT, status "
+                      WS-RPT-STATUS
+              PERFORM DISCONNECT-DATABASE
+              GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADING
+
+           PERFORM FETCH-FIRST-PAGE
+
+           PERFORM FETCH-NEXT-PAGE UNTIL WS-NO-MORE-PAGES
+
+           PERFORM WRITE-REPORT-TOTAL
+
+           CLOSE BOOK-RPT-FILE
+
+           PERFORM DISCONNECT-DATABASE
+
+           DISPLAY "PGBINV: lines written " WS-LINE-COUNT
+
+           GOBACK
+
+           .
+       MAIN-PGBINV-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  LN-CONNECT is left at its INITIALIZE default (spaces), so
+      *>  PGMOD7's CONNECT falls back to the environment variables -
+      *>  there is no screen here to prompt an operator
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       CONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DATABASE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           .
+       DISCONNECT-DATABASE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-HEADING SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  called once for the first page and again every time the
+      *>  current page fills up, so each printed page carries its own
+      *>  heading and page number
+           ADD 1 TO WS-PRT-PAGE-NR
+           MOVE ZERO TO WS-PRT-LINE-ON-PAGE
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           MOVE "BOOK INVENTORY REPORT - ORDERED BY AUTHOR/TITLE"
+             TO BOOK-RPT-LINE
+           WRITE BOOK-RPT-LINE
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           MOVE "PAGE" TO BOOK-RPT-LINE(1:4)
+           MOVE WS-PRT-PAGE-NR TO WS-PRT-PAGE-NR-EDIT
+           MOVE WS-PRT-PAGE-NR-EDIT TO BOOK-RPT-LINE(6:5)
+           WRITE BOOK-RPT-LINE
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           WRITE BOOK-RPT-LINE
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           MOVE "LINE " TO BOOK-RPT-LINE(1:5)
+           MOVE "AUTHORS" TO BOOK-RPT-LINE(7:7)
+           MOVE "TITLE" TO BOOK-RPT-LINE(49:5)
+           MOVE "ISBN" TO BOOK-RPT-LINE(111:4)
+           WRITE BOOK-RPT-LINE
+
+           .
+       WRITE-REPORT-HEADING-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-REPORT-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           WRITE BOOK-RPT-LINE
+
+           MOVE SPACES TO BOOK-RPT-LINE
+           MOVE "TOTAL BOOKS LISTED:" TO BOOK-RPT-LINE(1:19)
+           MOVE WS-LINE-COUNT TO WS-TOTAL-EDIT
+           MOVE WS-TOTAL-EDIT TO BOOK-RPT-LINE(21:11)
+           WRITE BOOK-RPT-LINE
+
+           .
+       WRITE-REPORT-TOTAL-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-FIRST-PAGE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           MOVE C-RPT-MAX-LINE-NR TO LN-INP-MAX-LINE-NR OF LN-MOD
+           SET V-LN-FNC-LIST-FIRST OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           PERFORM WRITE-PAGE-LINES
+
+           PERFORM SET-NEXT-PAGE-RESTART-POINT
+
+           .
+       FETCH-FIRST-PAGE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-NEXT-PAGE SECTION.
+      *>------------------------------------------------------------------------
+
+           INITIALIZE LN-MOD
+           MOVE WS-LAST-AUTHORS          TO LN-INP-AUTHORS   OF LN-MOD
+           MOVE WS-LAST-TITLE            TO LN-INP-TITLE     OF LN-MOD
+           MOVE WS-LAST-ISBN             TO LN-INP-ISBN      OF LN-MOD
+           MOVE C-RPT-MAX-LINE-NR        TO LN-INP-MAX-LINE-NR OF LN-MOD
+           SET V-LN-FNC-LIST-NEXT OF LN-MOD TO TRUE
+
+           CALL "PGMOD7" USING LN-MOD END-CALL
+
+           PERFORM WRITE-PAGE-LINES
+
+           PERFORM SET-NEXT-PAGE-RESTART-POINT
+
+           .
+       FETCH-NEXT-PAGE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SET-NEXT-PAGE-RESTART-POINT SECTION.
+      *>------------------------------------------------------------------------
+
+           IF LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD > 0
+           THEN
+              MOVE LN-OUT-BOOK-TAB-AUTHORS
+                     (LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD)
+                TO WS-LAST-AUTHORS
+              MOVE LN-OUT-BOOK-TAB-TITLE
+                     (LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD)
+                TO WS-LAST-TITLE
+              MOVE LN-OUT-BOOK-TAB-ISBN
+                     (LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD)
+                TO WS-LAST-ISBN
+           END-IF
+
+           IF V-LN-OUT-MORE-YES OF LN-MOD
+           THEN
+              SET WS-MORE-PAGES TO TRUE
+           ELSE
+              SET WS-NO-MORE-PAGES TO TRUE
+           END-IF
+
+           .
+       SET-NEXT-PAGE-RESTART-POINT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-PAGE-LINES SECTION.
+      *>------------------------------------------------------------------------
+
+           PERFORM VARYING WS-IND-1 FROM 1 BY 1
+                    UNTIL WS-IND-1 > LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD
+              PERFORM WRITE-ONE-BOOK-LINE
+           END-PERFORM
+
+           .
+       WRITE-PAGE-LINES-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-ONE-BOOK-LINE SECTION.
+      *>------------------------------------------------------------------------
+
+      *>  start a new printed page before this line if the current one
+      *>  is already full, so a page break never falls in the middle
+      *>  of deciding whether there is another line left to print
+           IF WS-PRT-LINE-ON-PAGE NOT < C-RPT-LINES-PER-PAGE
+           THEN
+              PERFORM WRITE-REPORT-HEADING
+           END-IF
+
+           ADD 1 TO WS-LINE-COUNT
+
+           INITIALIZE WS-DETAIL-LINE
+           MOVE WS-LINE-COUNT                     TO WD-LINE-NR
+           MOVE LN-OUT-BOOK-TAB-AUTHORS(WS-IND-1) TO WD-AUTHORS
+           MOVE LN-OUT-BOOK-TAB-TITLE(WS-IND-1)   TO WD-TITLE
+           MOVE LN-OUT-BOOK-TAB-ISBN(WS-IND-1)    TO WD-ISBN
+
+           MOVE WS-DETAIL-LINE TO BOOK-RPT-LINE
+           WRITE BOOK-RPT-LINE
+
+           ADD 1 TO WS-PRT-LINE-ON-PAGE
+
+           .
+       WRITE-ONE-BOOK-LINE-EX.
+          EXIT.
+
+       END PROGRAM PGBINV.
