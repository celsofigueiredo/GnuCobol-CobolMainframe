@@ -0,0 +1,104 @@
+      *>************************************************************************
+      *> Copybook:    LNMOD7.cpy
+      *>
+      *> Purpose:     Linkage record passed by every caller of PGMOD7:
+      *>                 CALL "PGMOD7" USING LN-MOD
+      *>              Holds the requested function, the input fields for
+      *>              that function, the output fields it returns and the
+      *>              SQL message block filled in by COPY-SQL-MSG-IN-LINKAGE.
+      *>
+      *> Author:      Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2018.07.13
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2018.07.13 Laszlo Erdos:
+      *>            - first version.
+      *> 2026.08.09 Celso:
+      *>            - added LN-FNC-SEARCH for the AUTHORS/TITLE LIKE search.
+      *>            - added LN-INP-MAX-LINE-NR so callers can size a page.
+      *>            - added LN-OUT-BOOK-TAB-TOTAL-NR / -MORE-FLAG so list
+      *>              callers can tell how many rows matched in total.
+      *>            - added the soft-delete output fields (flag/user/ts).
+      *>            - added LN-OUT-AUTHOR-ID for the AUTHOR master table.
+      *>            - added LN-WARN-1/2 for non-blocking advisory messages.
+      *>************************************************************************
+
+       01  LN-MOD.
+      *>     requested function
+           05  LN-FNC                      PIC X(02).
+               88  V-LN-FNC-CONNECT            VALUE "CO".
+               88  V-LN-FNC-DISCONNECT         VALUE "DC".
+               88  V-LN-FNC-SELECT             VALUE "SE".
+               88  V-LN-FNC-INSERT             VALUE "IN".
+               88  V-LN-FNC-UPDATE             VALUE "UP".
+               88  V-LN-FNC-DELETE             VALUE "DE".
+               88  V-LN-FNC-SEARCH             VALUE "SR".
+               88  V-LN-FNC-PAGING-FIRST       VALUE "PF".
+               88  V-LN-FNC-PAGING-NEXT        VALUE "PN".
+               88  V-LN-FNC-PAGING-PREVIOUS    VALUE "PP".
+               88  V-LN-FNC-PAGING-LAST        VALUE "PL".
+               88  V-LN-FNC-LIST-FIRST         VALUE "LF".
+               88  V-LN-FNC-LIST-NEXT          VALUE "LN".
+               88  V-LN-FNC-LIST-PREVIOUS      VALUE "LP".
+               88  V-LN-FNC-LIST-LAST          VALUE "LL".
+
+      *>     connect parameters ( also addressable field by field )
+           05  LN-CONNECT.
+               10  LN-DBNAME                PIC X(20).
+               10  LN-USERID                PIC X(20).
+               10  LN-PSWD                  PIC X(20).
+
+      *>     input fields
+           05  LN-INPUT.
+               10  LN-INP-ISBN              PIC 9(13).
+               10  LN-INP-AUTHORS           PIC X(40).
+               10  LN-INP-TITLE             PIC X(60).
+               10  LN-INP-PUB-DATE          PIC X(10).
+               10  LN-INP-PAGE-NR           PIC 9(04).
+               10  LN-INP-LUPD-TIMESTAMP    PIC X(26).
+               10  LN-INP-LUPD-COUNTER      PIC 9(06).
+               10  LN-INP-SEARCH-TEXT       PIC X(60).
+               10  LN-INP-MAX-LINE-NR       PIC 9(04).
+
+      *>     output fields
+           05  LN-OUTPUT.
+               10  LN-OUT-ISBN              PIC 9(13).
+               10  LN-OUT-AUTHORS           PIC X(40).
+               10  LN-OUT-AUTHOR-ID         PIC 9(09).
+               10  LN-OUT-TITLE             PIC X(60).
+               10  LN-OUT-PUB-DATE          PIC X(10).
+               10  LN-OUT-PAGE-NR           PIC 9(04).
+               10  LN-OUT-INSERT-USER       PIC X(20).
+               10  LN-OUT-INSERT-TIMESTAMP  PIC X(26).
+               10  LN-OUT-LUPD-USER         PIC X(20).
+               10  LN-OUT-LUPD-TIMESTAMP    PIC X(26).
+               10  LN-OUT-LUPD-COUNTER      PIC 9(06).
+               10  LN-OUT-DELETE-FLAG       PIC X(01).
+                   88  V-LN-OUT-DELETED         VALUE "Y".
+               10  LN-OUT-DELETE-USER       PIC X(20).
+               10  LN-OUT-DELETE-TIMESTAMP  PIC X(26).
+               10  LN-OUT-BOOK-TAB-LINE-NR  PIC 9(04).
+               10  LN-OUT-BOOK-TAB-TOTAL-NR PIC 9(09).
+               10  LN-OUT-BOOK-TAB-MORE-FLAG PIC X(01).
+                   88  V-LN-OUT-MORE-YES        VALUE "Y".
+                   88  V-LN-OUT-MORE-NO         VALUE "N".
+               10  LN-OUT-BOOK-TAB-LINE OCCURS 500 TIMES.
+                   15  LN-OUT-BOOK-TAB-AUTHORS   PIC X(40).
+                   15  LN-OUT-BOOK-TAB-TITLE     PIC X(60).
+                   15  LN-OUT-BOOK-TAB-ISBN      PIC 9(13).
+
+      *>     blocking message ( SQLCODE / SQLSTATE / business error text )
+           05  LN-MSG.
+               10  LN-SQLCODE               PIC S9(10).
+               10  LN-SQLSTATE              PIC X(05).
+               10  LN-MSG-1                 PIC X(80).
+               10  LN-MSG-2                 PIC X(80).
+               10  LN-MSG-3                 PIC X(80).
+               10  LN-MSG-4                 PIC X(80).
+
+      *>     non-blocking advisory message ( does not stop the CALL )
+           05  LN-WARN.
+               10  LN-WARN-1                PIC X(80).
+               10  LN-WARN-2                PIC X(80).
