@@ -0,0 +1,22 @@
+      *>************************************************************************
+      *> Copybook:    LNSQLMSG.cpy
+      *>
+      *> Purpose:     Linkage passed between PGMOD7 (and any other SQL
+      *>              module) and PGSQLMSG, the shared SQL message
+      *>              translator. CALL "PGSQLMSG" USING SQLCA, LN-SQLMSG.
+      *>
+      *> Author:      Laszlo Erdos - https://www.facebook.com/wortfee
+      *>
+      *> Date-Written: 2018.07.13
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2018.07.13 Laszlo Erdos:
+      *>            - first version.
+      *>************************************************************************
+
+       01  LN-SQLMSG.
+           05  LN-MSG-1            PIC X(80).
+           05  LN-MSG-2            PIC X(80).
+           05  LN-MSG-3            PIC X(80).
+           05  LN-MSG-4            PIC X(80).
