@@ -18,9 +18,15 @@
        01 WS-FNC-KEY                   PIC 9(4).
           88 V-FNC-F1                  VALUE 1001.
           88 V-FNC-F2                  VALUE 1002.
+          88 V-FNC-F3                  VALUE 1003.
+          88 V-FNC-F4                  VALUE 1004.
           88 V-FNC-F9                  VALUE 1009.
           88 V-FNC-F10                 VALUE 1010.
        01 WS-ACCEPT-FNC-KEY            PIC X.
+       01 WS-IND-1                     PIC 9(4) COMP.
+
+       01 WS-BOOK-LOADED-SW            PIC X(01) VALUE "N".
+          88 WS-BOOK-LOADED                VALUE "Y".
 
        01 WS-MSG.
          02 WS-SQLCODE                 PIC S9(10).
@@ -35,6 +41,17 @@
          02 WS-USERID                  PIC X(20).
          02 WS-PSWD                    PIC X(20).
 
+       01 WS-BOOK.
+         02 WS-ISBN                    PIC 9(13).
+         02 WS-AUTHORS                 PIC X(40).
+         02 WS-TITLE                   PIC X(60).
+         02 WS-PUB-DATE                PIC X(10).
+         02 WS-PAGE-NR                 PIC 9(4).
+         02 WS-LUPD-TIMESTAMP          PIC X(26).
+         02 WS-LUPD-COUNTER            PIC 9(6).
+
+      *> linkage record passed to PGMOD7
+       COPY "LNMOD7.cpy".
 
       *> colors
        COPY "screenio.cpy".
@@ -57,6 +74,14 @@
              VALUE "F2 - Disconnect"
              FOREGROUND-COLOR COB-COLOR-WHITE
              background-color COB-COLOR-BLUE.
+          05 FILLER LINE 6 COLUMN 5
+             VALUE "F3 - Book list"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 7 COLUMN 5
+             VALUE "F4 - Add / edit / delete a book"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
           05 FILLER LINE 18 COLUMN 5
              VALUE "F9 - Exit"
              FOREGROUND-COLOR COB-COLOR-WHITE
@@ -155,6 +180,202 @@
              FOREGROUND-COLOR COB-COLOR-WHITE
              background-color COB-COLOR-BLUE.
 
+       01 LIST-SCREEN.
+          05 FILLER LINE 3 COLUMN 1
+             VALUE "AUTHORS             TITLE                     ISBN"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(01)
+             LINE 4 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(01)
+             LINE 4 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(01)
+             LINE 4 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(02)
+             LINE 5 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(02)
+             LINE 5 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(02)
+             LINE 5 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(03)
+             LINE 6 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(03)
+             LINE 6 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(03)
+             LINE 6 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(04)
+             LINE 7 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(04)
+             LINE 7 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(04)
+             LINE 7 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(05)
+             LINE 8 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(05)
+             LINE 8 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(05)
+             LINE 8 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(06)
+             LINE 9 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(06)
+             LINE 9 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(06)
+             LINE 9 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(07)
+             LINE 10 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(07)
+             LINE 10 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(07)
+             LINE 10 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(08)
+             LINE 11 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(08)
+             LINE 11 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(08)
+             LINE 11 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(09)
+             LINE 12 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(09)
+             LINE 12 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(09)
+             LINE 12 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(20) FROM LN-OUT-BOOK-TAB-AUTHORS(10)
+             LINE 13 COLUMN 1
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(30) FROM LN-OUT-BOOK-TAB-TITLE(10)
+             LINE 13 COLUMN 22
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) FROM LN-OUT-BOOK-TAB-ISBN(10)
+             LINE 13 COLUMN 53
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1-First  F2-Next  F3-Previous  F4-Last"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 18 COLUMN 45
+             VALUE "F10 - Back to main"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+
+       01 BOOK-SCREEN.
+          05 FILLER LINE 4 COLUMN 1
+             VALUE "ISBN:"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(13) TO WS-ISBN
+             LINE 4 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 5 COLUMN 1
+             VALUE "AUTHORS:"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(40) TO WS-AUTHORS
+             LINE 5 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 6 COLUMN 1
+             VALUE "TITLE:"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(60) TO WS-TITLE
+             LINE 6 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 7 COLUMN 1
+             VALUE "PUB_DATE:"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X(10) TO WS-PUB-DATE
+             LINE 7 COLUMN 12
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 7 COLUMN 30
+             VALUE "eg.: 2018-07-13"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 8 COLUMN 1
+             VALUE "PAGE_NR:"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC 9(4) TO WS-PAGE-NR
+             LINE 8 COLUMN 10
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 18 COLUMN 1
+             VALUE "F1-Select  F2-Save  F3-Delete"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER LINE 18 COLUMN 35
+             VALUE "F10 - Back to main"
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+          05 FILLER PIC X TO WS-ACCEPT-FNC-KEY SECURE
+             LINE 18 COLUMN 79
+             FOREGROUND-COLOR COB-COLOR-WHITE
+             background-color COB-COLOR-BLUE.
+
 
        PROCEDURE DIVISION.
 
@@ -177,7 +398,13 @@
                    PERFORM FNC-CONNECT-SCREEN
 
                 WHEN V-FNC-F2
-      *>              PERFORM FNC-DISCONNECT
+                   PERFORM FNC-DISCONNECT
+
+                WHEN V-FNC-F3
+                   PERFORM FNC-LIST-SCREEN
+
+                WHEN V-FNC-F4
+                   PERFORM FNC-BOOK-SCREEN
 
                 WHEN V-FNC-F9
                    EXIT PERFORM
@@ -210,7 +437,7 @@
 
              EVALUATE TRUE
                 WHEN V-FNC-F1
-      *>             PERFORM FNC-CONNECT
+                   PERFORM FNC-CONNECT
 
                 WHEN V-FNC-F10
                    EXIT PERFORM
@@ -221,49 +448,274 @@
              END-EVALUATE
            END-PERFORM
 
-      *>     .
-      *>      FNC-CONNECT-SCREEN-EX.
-      *>       EXIT.
+          .
+       FNC-CONNECT-SCREEN-EX.
+          EXIT.
 
       *>------------------------------------------------------------------------
-      *> FNC-CONNECT SECTION.
+       FNC-CONNECT SECTION.
       *>------------------------------------------------------------------------
 
-      *>    INITIALIZE LN-MOD
-      *>    INITIALIZE WS-MSG
-      *>    SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
-      *>    MOVE WS-CONNECT TO LN-CONNECT OF LN-MOD
+          INITIALIZE LN-MOD
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-CONNECT OF LN-MOD TO TRUE
+          MOVE WS-CONNECT TO LN-CONNECT OF LN-MOD
 
-      *>    CALL "PGMOD1" USING LN-MOD END-CALL
+          CALL "PGMOD7" USING LN-MOD END-CALL
 
-      *>    PERFORM COPY-LN-MSG-IN-WS-MSG
+          PERFORM COPY-LN-MSG-IN-WS-MSG
 
-      *>    .
-      *> FNC-CONNECT-EX.
-      *>    EXIT.
+          .
+       FNC-CONNECT-EX.
+          EXIT.
 
       *>------------------------------------------------------------------------
-      *>     FNC-DISCONNECT SECTION.
+       FNC-DISCONNECT SECTION.
       *>------------------------------------------------------------------------
 
-      *>    INITIALIZE LN-MOD
-      *>      INITIALIZE WS-MSG
-      *>    SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
+          INITIALIZE LN-MOD
+          INITIALIZE WS-MSG
+          SET V-LN-FNC-DISCONNECT OF LN-MOD TO TRUE
 
-      *>    CALL "PGMOD1" USING LN-MOD END-CALL
+          CALL "PGMOD7" USING LN-MOD END-CALL
 
-      *>   PERFORM COPY-LN-MSG-IN-WS-MSG
+          PERFORM COPY-LN-MSG-IN-WS-MSG
 
-      *>    .
-      *>   FNC-DISCONNECT-EX.
-      *>   EXIT.
+          .
+       FNC-DISCONNECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-LIST-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+          SET V-LN-FNC-LIST-FIRST OF LN-MOD TO TRUE
+          CALL "PGMOD7" USING LN-MOD END-CALL
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY LIST-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT LIST-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WS-MSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   INITIALIZE LN-MOD
+                   MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+                   SET V-LN-FNC-LIST-FIRST OF LN-MOD TO TRUE
+                   CALL "PGMOD7" USING LN-MOD END-CALL
+                   PERFORM COPY-LN-MSG-IN-WS-MSG
+
+                WHEN V-FNC-F2
+                   MOVE LN-OUT-BOOK-TAB-LINE-NR OF LN-MOD TO WS-IND-1
+                   IF WS-IND-1 > 0
+                   THEN
+                      MOVE LN-OUT-BOOK-TAB-AUTHORS(WS-IND-1)
+                        TO LN-INP-AUTHORS OF LN-MOD
+                      MOVE LN-OUT-BOOK-TAB-TITLE(WS-IND-1)
+                        TO LN-INP-TITLE   OF LN-MOD
+                      MOVE LN-OUT-BOOK-TAB-ISBN(WS-IND-1)
+                        TO LN-INP-ISBN    OF LN-MOD
+                      SET V-LN-FNC-LIST-NEXT OF LN-MOD TO TRUE
+                      CALL "PGMOD7" USING LN-MOD END-CALL
+                      PERFORM COPY-LN-MSG-IN-WS-MSG
+                   END-IF
+
+                WHEN V-FNC-F3
+                   MOVE LN-OUT-BOOK-TAB-AUTHORS(01)
+                     TO LN-INP-AUTHORS OF LN-MOD
+                   MOVE LN-OUT-BOOK-TAB-TITLE(01)
+                     TO LN-INP-TITLE   OF LN-MOD
+                   MOVE LN-OUT-BOOK-TAB-ISBN(01)
+                     TO LN-INP-ISBN    OF LN-MOD
+                   SET V-LN-FNC-LIST-PREVIOUS OF LN-MOD TO TRUE
+                   CALL "PGMOD7" USING LN-MOD END-CALL
+                   PERFORM COPY-LN-MSG-IN-WS-MSG
+
+                WHEN V-FNC-F4
+                   INITIALIZE LN-MOD
+                   MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+                   SET V-LN-FNC-LIST-LAST OF LN-MOD TO TRUE
+                   CALL "PGMOD7" USING LN-MOD END-CALL
+                   PERFORM COPY-LN-MSG-IN-WS-MSG
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WS-MSG-1 OF WS-MSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-LIST-SCREEN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-BOOK-SCREEN SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE WS-BOOK
+          MOVE "N" TO WS-BOOK-LOADED-SW
+
+          PERFORM FOREVER
+             DISPLAY HEADER-SCREEN END-DISPLAY
+             DISPLAY BOOK-SCREEN END-DISPLAY
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+             ACCEPT BOOK-SCREEN END-ACCEPT
+
+      *>     init message
+             INITIALIZE WS-MSG
+             DISPLAY MESSAGE-SCREEN END-DISPLAY
+
+             EVALUATE TRUE
+                WHEN V-FNC-F1
+                   PERFORM FNC-BOOK-SELECT
+
+                WHEN V-FNC-F2
+                   PERFORM FNC-BOOK-SAVE
+
+                WHEN V-FNC-F3
+                   PERFORM FNC-BOOK-DELETE
+
+                WHEN V-FNC-F10
+                   EXIT PERFORM
+
+                WHEN OTHER
+                   MOVE "Please select a valid function key"
+                     TO WS-MSG-1 OF WS-MSG
+             END-EVALUATE
+          END-PERFORM
+
+          .
+       FNC-BOOK-SCREEN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-BOOK-SELECT SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+          MOVE WS-ISBN OF WS-BOOK TO LN-INP-ISBN OF LN-MOD
+          SET V-LN-FNC-SELECT OF LN-MOD TO TRUE
+
+          CALL "PGMOD7" USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          IF LN-SQLCODE OF LN-MOD = 0
+          THEN
+             MOVE LN-OUT-ISBN    OF LN-MOD TO WS-ISBN     OF WS-BOOK
+             MOVE LN-OUT-AUTHORS OF LN-MOD TO WS-AUTHORS  OF WS-BOOK
+             MOVE LN-OUT-TITLE   OF LN-MOD TO WS-TITLE    OF WS-BOOK
+             MOVE LN-OUT-PUB-DATE OF LN-MOD TO WS-PUB-DATE OF WS-BOOK
+             MOVE LN-OUT-PAGE-NR OF LN-MOD TO WS-PAGE-NR  OF WS-BOOK
+             MOVE LN-OUT-LUPD-TIMESTAMP OF LN-MOD
+               TO WS-LUPD-TIMESTAMP OF WS-BOOK
+             MOVE LN-OUT-LUPD-COUNTER  OF LN-MOD
+               TO WS-LUPD-COUNTER   OF WS-BOOK
+             SET WS-BOOK-LOADED TO TRUE
+          ELSE
+             MOVE "N" TO WS-BOOK-LOADED-SW
+          END-IF
+
+          .
+       FNC-BOOK-SELECT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-BOOK-SAVE SECTION.
+      *>------------------------------------------------------------------------
+
+          INITIALIZE LN-MOD
+          MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+          MOVE WS-ISBN      OF WS-BOOK TO LN-INP-ISBN      OF LN-MOD
+          MOVE WS-AUTHORS   OF WS-BOOK TO LN-INP-AUTHORS   OF LN-MOD
+          MOVE WS-TITLE     OF WS-BOOK TO LN-INP-TITLE     OF LN-MOD
+          MOVE WS-PUB-DATE  OF WS-BOOK TO LN-INP-PUB-DATE  OF LN-MOD
+          MOVE WS-PAGE-NR   OF WS-BOOK TO LN-INP-PAGE-NR   OF LN-MOD
+
+          IF WS-BOOK-LOADED
+          THEN
+             MOVE WS-LUPD-TIMESTAMP OF WS-BOOK
+               TO LN-INP-LUPD-TIMESTAMP OF LN-MOD
+             MOVE WS-LUPD-COUNTER   OF WS-BOOK
+               TO LN-INP-LUPD-COUNTER   OF LN-MOD
+             SET V-LN-FNC-UPDATE OF LN-MOD TO TRUE
+          ELSE
+             SET V-LN-FNC-INSERT OF LN-MOD TO TRUE
+          END-IF
+
+          CALL "PGMOD7" USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          IF LN-SQLCODE OF LN-MOD = 0
+          THEN
+             MOVE LN-OUT-LUPD-TIMESTAMP OF LN-MOD
+               TO WS-LUPD-TIMESTAMP OF WS-BOOK
+             MOVE LN-OUT-LUPD-COUNTER  OF LN-MOD
+               TO WS-LUPD-COUNTER   OF WS-BOOK
+             SET WS-BOOK-LOADED TO TRUE
+          END-IF
+
+          .
+       FNC-BOOK-SAVE-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FNC-BOOK-DELETE SECTION.
+      *>------------------------------------------------------------------------
+
+          IF NOT WS-BOOK-LOADED
+          THEN
+             MOVE "Select a book before deleting it."
+               TO WS-MSG-1 OF WS-MSG
+             EXIT SECTION
+          END-IF
+
+          INITIALIZE LN-MOD
+          MOVE WS-USERID OF WS-CONNECT TO LN-USERID OF LN-MOD
+          MOVE WS-ISBN           OF WS-BOOK TO LN-INP-ISBN OF LN-MOD
+          MOVE WS-LUPD-TIMESTAMP OF WS-BOOK
+            TO LN-INP-LUPD-TIMESTAMP OF LN-MOD
+          MOVE WS-LUPD-COUNTER   OF WS-BOOK
+            TO LN-INP-LUPD-COUNTER   OF LN-MOD
+          SET V-LN-FNC-DELETE OF LN-MOD TO TRUE
+
+          CALL "PGMOD7" USING LN-MOD END-CALL
+
+          PERFORM COPY-LN-MSG-IN-WS-MSG
+
+          IF LN-SQLCODE OF LN-MOD = 0
+          THEN
+             INITIALIZE WS-BOOK
+             MOVE "N" TO WS-BOOK-LOADED-SW
+          END-IF
+
+          .
+       FNC-BOOK-DELETE-EX.
+          EXIT.
 
       *>------------------------------------------------------------------------
-      *> COPY-LN-MSG-IN-WS-MSG SECTION.
+       COPY-LN-MSG-IN-WS-MSG SECTION.
       *>------------------------------------------------------------------------
 
-      *>    MOVE LN-MSG                  OF LN-OUTPUT
-      *>      TO WS-MSG
+          MOVE LN-SQLCODE  OF LN-MOD      TO WS-SQLCODE OF WS-MSG
+          MOVE LN-SQLSTATE OF LN-MOD      TO WS-SQLSTATE OF WS-MSG
+          MOVE LN-MSG-1    OF LN-MOD      TO WS-MSG-1 OF WS-MSG
+          MOVE LN-MSG-2    OF LN-MOD      TO WS-MSG-2 OF WS-MSG
+          MOVE LN-MSG-3    OF LN-MOD      TO WS-MSG-3 OF WS-MSG
+          MOVE LN-MSG-4    OF LN-MOD      TO WS-MSG-4 OF WS-MSG
 
           .
        COPY-LN-MSG-IN-WS-MSG-EX.
